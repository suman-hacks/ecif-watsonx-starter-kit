@@ -0,0 +1,20 @@
+000100*----------------------------------------------------------------*
+000200*  PAYMLOG - ACCOUNT STATUS MAINTENANCE AUDIT LOG RECORD          *
+000300*----------------------------------------------------------------*
+000400*  COPYBOOK:  PAYMLOG                                             *
+000500*  PURPOSE :  ONE RECORD PER ACCOUNT-STATUS CHANGE MADE THROUGH   *
+000600*             PAYMAINT.  CARRIES THE OLD AND NEW STATUS, WHO MADE *
+000700*             THE CHANGE, AND WHEN, SO EVERY STATUS MAINTENANCE   *
+000800*             CAN BE TRACED AFTER THE FACT.                       *
+000900*----------------------------------------------------------------*
+001000*  MODIFICATION HISTORY                                           *
+001100*  2026-08-08  DM   INITIAL VERSION.                              *
+001200*----------------------------------------------------------------*
+001300 01  MLOG-RECORD.
+001400     05  MLOG-ACCT-NO                 PIC X(10).
+001500     05  MLOG-OLD-STATUS              PIC X(01).
+001600     05  MLOG-NEW-STATUS              PIC X(01).
+001700     05  MLOG-CHANGE-DATE             PIC 9(08).
+001800     05  MLOG-CHANGE-TIME             PIC 9(08).
+001900     05  MLOG-OPERATOR-ID             PIC X(08).
+002000     05  FILLER                       PIC X(10).
