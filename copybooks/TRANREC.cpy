@@ -0,0 +1,23 @@
+000100*----------------------------------------------------------------*
+000200*  TRANREC - DAILY TRANSACTION EXTRACT RECORD                     *
+000300*----------------------------------------------------------------*
+000400*  COPYBOOK:  TRANREC                                             *
+000500*  PURPOSE :  ONE RECORD PER TRANSACTION ON THE DAILY EXTRACT     *
+000600*             FED TO THE BATCH AUTHORIZATION DRIVER (PAYBAT01).   *
+000700*----------------------------------------------------------------*
+000800*  MODIFICATION HISTORY                                           *
+000900*  2026-08-08  DM   INITIAL VERSION.                              *
+000950*  2026-08-08  DM   TRAN-ACCT-STATUS REMOVED - PAYVAL01 LOOKS UP   *
+000960*                   STATUS ITSELF FROM THE ECIF RECORD RATHER     *
+000970*                   THAN TRUSTING THE EXTRACT'S COPY, SO NOTHING  *
+000980*                   READ OR WROTE THIS FIELD.  LEFT AS FILLER TO  *
+000990*                   HOLD THE PHYSICAL RECORD LAYOUT.              *
+001000*----------------------------------------------------------------*
+001100 01  TRAN-RECORD.
+001200     05  TRAN-SEQ-NO                 PIC 9(08).
+001300     05  TRAN-ACCT-NO                PIC X(10).
+001400     05  TRAN-ID                     PIC X(12).
+001500     05  FILLER                      PIC X(01).
+001600     05  TRAN-AMOUNT                 PIC S9(07)V99.
+001700     05  TRAN-DATE                   PIC 9(08).
+001800     05  FILLER                      PIC X(10).
