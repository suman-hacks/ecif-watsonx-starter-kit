@@ -0,0 +1,35 @@
+000100*----------------------------------------------------------------*
+000200*  AUTHRES - AUTHORIZATION RESULT DETAIL                          *
+000300*----------------------------------------------------------------*
+000400*  COPYBOOK:  AUTHRES                                             *
+000500*  PURPOSE :  SHARED RESULT LAYOUT RETURNED BY PAYVAL01 TO ANY    *
+000600*             CALLER NEEDING AN AUTHORIZATION DECISION.  CARRIES  *
+000700*             THE APPROVE/DECLINE RESULT PLUS A DECLINE REASON    *
+000800*             CODE AND SHORT TEXT SO STATEMENT-PRINT, DISPUTE     *
+000900*             HANDLING, AND OTHER DOWNSTREAM PROCESSES DO NOT     *
+001000*             HAVE TO RE-DERIVE "WHY" FROM ACCOUNT STATUS.        *
+001100*----------------------------------------------------------------*
+001200*  MODIFICATION HISTORY                                           *
+001300*  2026-08-08  DM   INITIAL VERSION.                              *
+001350*  2026-08-08  DM   ADDED AUTH-REASON-BAD-STATUS SO AN ECIF RECORD *
+001360*                   CARRYING A STATUS CODE OUTSIDE THE RECOGNIZED  *
+001370*                   SET DECLINES INSTEAD OF FALLING THROUGH AS     *
+001380*                   ACTIVE.                                        *
+001400*----------------------------------------------------------------*
+001500 01  AUTH-RESULT-DETAIL.
+001600     05  AUTH-RESULT                 PIC X(08).
+001700         88  AUTH-RESULT-APPROVED            VALUE 'APPROVE '.
+001800         88  AUTH-RESULT-DECLINED            VALUE 'DECLINE '.
+001900     05  AUTH-DECLINE-REASON-CD      PIC X(04).
+002000         88  AUTH-REASON-NONE                VALUE SPACES.
+002100         88  AUTH-REASON-BLOCKED             VALUE 'BLCK'.
+002200         88  AUTH-REASON-CLOSED              VALUE 'CLSD'.
+002300         88  AUTH-REASON-FRAUD-HOLD          VALUE 'FRAD'.
+002400         88  AUTH-REASON-DORMANT             VALUE 'DRMT'.
+002500         88  AUTH-REASON-LOST-STOLEN         VALUE 'LOST'.
+002600         88  AUTH-REASON-OVER-LIMIT          VALUE 'OLMT'.
+002700         88  AUTH-REASON-KYC-REVIEW          VALUE 'KYC '.
+002800         88  AUTH-REASON-ACCT-NOT-FOUND      VALUE 'NOAC'.
+002900         88  AUTH-REASON-NSF                 VALUE 'NSF '.
+002950         88  AUTH-REASON-BAD-STATUS          VALUE 'BADS'.
+003000     05  AUTH-DECLINE-REASON-DESC    PIC X(30).
