@@ -0,0 +1,27 @@
+000100*----------------------------------------------------------------*
+000200*  PAYLIM - DAILY AUTHORIZATION LIMIT RECORD                      *
+000300*----------------------------------------------------------------*
+000400*  COPYBOOK:  PAYLIM                                              *
+000500*  PURPOSE :  ONE RECORD PER ACCOUNT HOLDING THE PER-ACCOUNT       *
+000600*             DAILY AUTHORIZATION DOLLAR LIMIT AND TRANSACTION     *
+000700*             COUNT LIMIT, AND THE RUNNING TOTALS ACCUMULATED SO   *
+000800*             FAR TODAY.  CHECKED BY PAYVAL01 AHEAD OF THE STATUS  *
+000900*             CHECK SO A "GOOD" ACCOUNT CANNOT AUTHORIZE WITHOUT   *
+001000*             BOUND IN A SINGLE DAY.                               *
+001100*----------------------------------------------------------------*
+001200*  MODIFICATION HISTORY                                           *
+001300*  2026-08-08  DM   INITIAL VERSION.                              *
+001350*  2026-08-08  DM   ADDED LIM-LAST-APPLIED-SEQ-NO SO A TRANSACTION *
+001360*                   REPLAYED BY A RESTARTED PAYBAT01 RUN (ONE THAT *
+001370*                   WAS ALREADY APPLIED TO TODAY'S TOTALS BEFORE   *
+001380*                   THE ABEND) IS NOT ADDED IN TWICE.              *
+001400*----------------------------------------------------------------*
+001500 01  LIM-RECORD.
+001600     05  LIM-ACCT-NO                  PIC X(10).
+001700     05  LIM-DAILY-LIMIT-AMT          PIC S9(07)V99 COMP-3.
+001800     05  LIM-DAILY-COUNT-MAX          PIC 9(03).
+001900     05  LIM-CURRENT-DAY-DATE         PIC 9(08).
+002000     05  LIM-CURRENT-DAY-AMT          PIC S9(07)V99 COMP-3.
+002100     05  LIM-CURRENT-DAY-COUNT        PIC 9(03).
+002150     05  LIM-LAST-APPLIED-SEQ-NO      PIC 9(08).
+002200     05  FILLER                       PIC X(02).
