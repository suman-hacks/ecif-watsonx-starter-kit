@@ -0,0 +1,29 @@
+000100*----------------------------------------------------------------*
+000200*  ECIFCUS - ECIF CUSTOMER MASTER RECORD                          *
+000300*----------------------------------------------------------------*
+000400*  COPYBOOK:  ECIFCUS                                             *
+000500*  PURPOSE :  LIVE CUSTOMER RECORD FROM THE ECIF CUSTOMER MASTER, *
+000600*             KEYED BY ACCOUNT NUMBER.  CARRIES THE CURRENT       *
+000700*             ACCOUNT STATUS PLUS THE FRAUD HOLD AND KYC REVIEW   *
+000800*             FLAGS THAT PAYVAL01 NEEDS TO MAKE AN AUTHORIZATION  *
+000900*             DECISION OFF OF CURRENT DATA RATHER THAN A STATUS   *
+001000*             VALUE THE CALLER HAPPENS TO BE HOLDING.             *
+001100*----------------------------------------------------------------*
+001200*  MODIFICATION HISTORY                                           *
+001300*  2026-08-08  DM   INITIAL VERSION.                              *
+001350*  2026-08-08  DM   MOVED ACCT-STATUS OUT TO THE SHARED CUSTSTAT   *
+001360*                   COPYBOOK AND ADDED THE OVERDRAFT LIMIT AND     *
+001370*                   HOLD EXPIRATION DATE IT CARRIES.               *
+001400*----------------------------------------------------------------*
+001500 01  ECIF-CUSTOMER-RECORD.
+001600     05  ECIF-ACCT-NO                 PIC X(10).
+001700     05  ECIF-CUST-NAME               PIC X(30).
+001750 COPY CUSTSTAT.
+001800     05  ECIF-HOLD-FLAG               PIC X(01).
+002600         88  ECIF-HOLD-ACTIVE                  VALUE 'Y'.
+002700         88  ECIF-HOLD-NONE                    VALUE 'N'.
+002800     05  ECIF-KYC-REVIEW-FLAG         PIC X(01).
+002900         88  ECIF-KYC-REVIEW-REQUIRED          VALUE 'Y'.
+003000         88  ECIF-KYC-REVIEW-NOT-REQUIRED      VALUE 'N'.
+003100     05  ECIF-ACCT-BALANCE            PIC S9(09)V99 COMP-3.
+003200     05  FILLER                       PIC X(15).
