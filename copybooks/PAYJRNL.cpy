@@ -0,0 +1,26 @@
+000100*----------------------------------------------------------------*
+000200*  PAYJRNL - DAILY AUTHORIZATION JOURNAL RECORD                   *
+000300*----------------------------------------------------------------*
+000400*  COPYBOOK:  PAYJRNL                                             *
+000500*  PURPOSE :  ONE RECORD IS APPENDED BY PAYVAL01 FOR EVERY         *
+000600*             AUTHORIZATION DECISION SO A DECLINE (OR APPROVAL)    *
+000700*             CAN BE RECONSTRUCTED LATER FOR A CHARGEBACK OR       *
+000800*             CUSTOMER DISPUTE.                                    *
+000900*----------------------------------------------------------------*
+001000*  MODIFICATION HISTORY                                           *
+001100*  2026-08-08  DM   INITIAL VERSION.                              *
+001150*  2026-08-08  DM   ADDED CONDITION NAMES FOR JRNL-AUTH-RESULT SO  *
+001160*                   PAYRECON CAN TEST IT THE SAME WAY PAYVAL01     *
+001170*                   TESTS AUTH-RESULT.                             *
+001200*----------------------------------------------------------------*
+001300 01  JRNL-RECORD.
+001400     05  JRNL-ACCT-NO                PIC X(10).
+001500     05  JRNL-TRAN-ID                PIC X(12).
+001600     05  JRNL-TRAN-DATE              PIC 9(08).
+001700     05  JRNL-TRAN-TIME              PIC 9(08).
+001800     05  JRNL-ACCT-STATUS            PIC X(01).
+001900     05  JRNL-AUTH-RESULT            PIC X(08).
+001910         88  JRNL-RESULT-APPROVED            VALUE 'APPROVE '.
+001920         88  JRNL-RESULT-DECLINED            VALUE 'DECLINE '.
+002000     05  JRNL-DECLINE-REASON-CD      PIC X(04).
+002100     05  FILLER                      PIC X(10).
