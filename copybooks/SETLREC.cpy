@@ -0,0 +1,21 @@
+000100*----------------------------------------------------------------*
+000200*  SETLREC - POSTED SETTLEMENT TRANSACTION RECORD                 *
+000300*----------------------------------------------------------------*
+000400*  COPYBOOK:  SETLREC                                             *
+000500*  PURPOSE :  ONE RECORD PER TRANSACTION THE CARD NETWORK HAS      *
+000600*             ACTUALLY POSTED TO THE ACCOUNT.  COMPARED AGAINST    *
+000700*             THE AUTHORIZATION JOURNAL (PAYJRNL) BY PAYRECON TO   *
+000800*             CATCH DECLINES THAT STILL SETTLED AND APPROVALS      *
+000900*             THAT NEVER DID.  ASSUMED TO ARRIVE FROM THE NETWORK  *
+001000*             IN ASCENDING ACCOUNT NUMBER / TRANSACTION ID ORDER,  *
+001100*             THE SAME ORDER PAYRECON EXPECTS THE SORTED JOURNAL.  *
+001200*----------------------------------------------------------------*
+001300*  MODIFICATION HISTORY                                           *
+001400*  2026-08-08  DM   INITIAL VERSION.                              *
+001500*----------------------------------------------------------------*
+001600 01  SETL-RECORD.
+001700     05  SETL-ACCT-NO                 PIC X(10).
+001800     05  SETL-TRAN-ID                 PIC X(12).
+001900     05  SETL-POSTED-AMOUNT           PIC S9(07)V99.
+002000     05  SETL-POSTED-DATE             PIC 9(08).
+002100     05  FILLER                       PIC X(10).
