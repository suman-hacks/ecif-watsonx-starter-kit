@@ -0,0 +1,30 @@
+000100*----------------------------------------------------------------*
+000200*  CUSTSTAT - SHARED CUSTOMER STATUS/LIMIT FIELDS                 *
+000300*----------------------------------------------------------------*
+000400*  COPYBOOK:  CUSTSTAT                                            *
+000500*  PURPOSE :  ACCOUNT STATUS, OVERDRAFT THRESHOLD, AND FRAUD/HOLD *
+000600*             EXPIRATION DATE, FACTORED OUT OF ECIFCUS SO ANY     *
+000700*             RECORD THAT NEEDS TO CARRY CUSTOMER STANDING (NOT   *
+000800*             JUST THE ECIF CUSTOMER MASTER) CAN COPY THE SAME    *
+000900*             FIELDS.  THIS MEMBER HAS NO 01-LEVEL OF ITS OWN -   *
+001000*             IT IS MEANT TO BE COPIED AT THE 05 LEVEL INTO A     *
+001100*             HOST RECORD, THE WAY ECIFCUS DOES BELOW.            *
+001200*----------------------------------------------------------------*
+001300*  MODIFICATION HISTORY                                           *
+001400*  2026-08-08  DM   INITIAL VERSION - CARVED OUT OF ECIFCUS.      *
+001500*                   ADDED CUST-OVERDRAFT-LIMIT AND                *
+001600*                   CUST-HOLD-EXPIRE-DATE SO PAYVAL01 CAN ALLOW    *
+001700*                   A BOUNDED OVERDRAFT INSTEAD OF A FLAT DECLINE  *
+001800*                   AND CAN AUTO-EXPIRE A FRAUD HOLD RATHER THAN   *
+001900*                   LEAVING IT IN PLACE UNTIL SOMEONE REMEMBERS    *
+002000*                   TO CLEAR IT.                                   *
+002100*----------------------------------------------------------------*
+002200     05  CUST-ACCT-STATUS             PIC X(01).
+002300         88  CUST-STATUS-ACTIVE               VALUE 'A'.
+002400         88  CUST-STATUS-BLOCKED              VALUE 'B'.
+002500         88  CUST-STATUS-CLOSED               VALUE 'C'.
+002600         88  CUST-STATUS-DORMANT              VALUE 'D'.
+002700         88  CUST-STATUS-FROZEN-FRAUD         VALUE 'F'.
+002800         88  CUST-STATUS-LOST-STOLEN          VALUE 'L'.
+002900     05  CUST-OVERDRAFT-LIMIT         PIC S9(07)V99 COMP-3.
+003000     05  CUST-HOLD-EXPIRE-DATE        PIC 9(08).
