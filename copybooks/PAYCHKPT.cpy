@@ -0,0 +1,16 @@
+000100*----------------------------------------------------------------*
+000200*  PAYCHKPT - BATCH AUTHORIZATION RUN CHECKPOINT RECORD            *
+000300*----------------------------------------------------------------*
+000400*  COPYBOOK:  PAYCHKPT                                            *
+000500*  PURPOSE :  HOLDS THE LAST TRANSACTION SEQUENCE NUMBER FULLY    *
+000600*             PROCESSED BY PAYBAT01.  WRITTEN PERIODICALLY DURING *
+000700*             THE RUN SO A RESTART CAN SKIP WHAT HAS ALREADY BEEN *
+000800*             AUTHORIZED INSTEAD OF REPROCESSING THE WHOLE FILE.  *
+000900*----------------------------------------------------------------*
+001000*  MODIFICATION HISTORY                                           *
+001100*  2026-08-08  DM   INITIAL VERSION.                              *
+001200*----------------------------------------------------------------*
+001300 01  CHKPT-RECORD.
+001400     05  CHKPT-LAST-SEQ-NO            PIC 9(08).
+001500     05  CHKPT-RUN-DATE               PIC 9(08).
+001600     05  FILLER                       PIC X(10).
