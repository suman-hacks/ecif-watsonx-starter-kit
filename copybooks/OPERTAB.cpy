@@ -0,0 +1,20 @@
+000100*----------------------------------------------------------------*
+000200*  OPERTAB - AUTHORIZED OPERATOR TABLE RECORD                     *
+000300*----------------------------------------------------------------*
+000400*  COPYBOOK:  OPERTAB                                             *
+000500*  PURPOSE :  ONE RECORD PER OPERATOR ID PERMITTED TO MAINTAIN     *
+000600*             ACCOUNT STATUS THROUGH PAYMAINT.  THE OPERATOR ID    *
+000700*             KEYED IN AT THE SCREEN IS VALIDATED AGAINST THIS     *
+000800*             TABLE BEFORE ANY UPDATE IS ALLOWED, SO MLOG-         *
+000900*             OPERATOR-ID IN THE AUDIT TRAIL NAMES SOMEONE ON      *
+001000*             FILE RATHER THAN WHATEVER WAS TYPED IN.              *
+001100*----------------------------------------------------------------*
+001200*  MODIFICATION HISTORY                                           *
+001300*  2026-08-08  DM   INITIAL VERSION.                              *
+001400*----------------------------------------------------------------*
+001500 01  OPER-RECORD.
+001600     05  OPER-ID                      PIC X(08).
+001700     05  OPER-STATUS                  PIC X(01).
+001800         88  OPER-STATUS-ACTIVE              VALUE 'A'.
+001900         88  OPER-STATUS-REVOKED             VALUE 'R'.
+002000     05  FILLER                       PIC X(10).
