@@ -0,0 +1,259 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     PAYMAINT.
+000300 AUTHOR.         D MCALLISTER.
+000400 INSTALLATION.   CONSUMER CARD SERVICES - AUTHORIZATIONS.
+000500 DATE-WRITTEN.   2026-08-08.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800*  MODIFICATION HISTORY                                          *
+000900*----------------------------------------------------------------*
+001000*  2026-08-08  DM   INITIAL VERSION - ONLINE TRANSACTION FOR      *
+001100*                   MAINTAINING CUST-ACCT-STATUS.  EVERY CHANGE   *
+001200*                   IS WRITTEN TO THE PAYMLOG AUDIT TRAIL WITH    *
+001300*                   THE OLD AND NEW STATUS, THE OPERATOR ID, AND  *
+001400*                   THE DATE AND TIME OF THE CHANGE.              *
+001420*  2026-08-08  DM   THE OPERATOR ID WAS FREE-TEXT, SO ANYONE AT    *
+001440*                   THE SCREEN COULD ATTRIBUTE A CHANGE TO ANY     *
+001450*                   OPERATOR ID THEY CHOSE, MAKING MLOG-OPERATOR-  *
+001460*                   ID FORGEABLE.  THE ID KEYED IN IS NOW VALIDATED*
+001470*                   AGAINST THE AUTHORIZED OPERATOR TABLE (PAYOPER)*
+001480*                   AND THE UPDATE IS REFUSED IF THE ID IS NOT ON  *
+001490*                   FILE OR IS REVOKED.                            *
+001495*  2026-08-08  DM   A NEW STATUS OF 'F' CAN NOW CARRY A HOLD        *
+001496*                   EXPIRATION DATE SO THE FREEZE AUTO-EXPIRES      *
+001497*                   THE SAME WAY PAYVAL01 ALREADY AUTO-EXPIRES AN   *
+001498*                   ECIF FRAUD HOLD, RATHER THAN REQUIRING A        *
+001499*                   SECOND MANUAL OVERRIDE TO LIFT IT.              *
+001500*----------------------------------------------------------------*
+001600 
+001700 ENVIRONMENT DIVISION.
+001800 
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT ECIF-CUSTOMER-FILE   ASSIGN TO ECIFCUS
+002200                                  ORGANIZATION IS INDEXED
+002300                                  ACCESS MODE IS RANDOM
+002400                                  RECORD KEY IS ECIF-ACCT-NO
+002500                                  FILE STATUS IS WS-ECIF-STATUS.
+002600 
+002700     SELECT PAY-MAINT-LOG-FILE   ASSIGN TO PAYMLOG
+002800                                  ORGANIZATION IS LINE SEQUENTIAL.
+002900
+002920     SELECT OPER-AUTH-FILE       ASSIGN TO PAYOPER
+002940                                  ORGANIZATION IS INDEXED
+002960                                  ACCESS MODE IS RANDOM
+002980                                  RECORD KEY IS OPER-ID
+002990                                  FILE STATUS IS WS-OPER-STAT.
+002995
+003000 DATA DIVISION.
+003100
+003200 FILE SECTION.
+003300 FD  ECIF-CUSTOMER-FILE.
+003400 COPY ECIFCUS.
+003500
+003600 FD  PAY-MAINT-LOG-FILE
+003700     RECORDING MODE IS F.
+003800 COPY PAYMLOG.
+003900
+003920 FD  OPER-AUTH-FILE.
+003940 COPY OPERTAB.
+003960
+004000 WORKING-STORAGE SECTION.
+004100
+004200 01  WS-ECIF-STATUS               PIC X(02).
+004300     88  WS-ECIF-FOUND                   VALUE '00'.
+004400     88  WS-ECIF-NOT-FOUND               VALUE '23'.
+004450
+004470 01  WS-OPER-STAT                 PIC X(02).
+004480     88  WS-OPER-FOUND                   VALUE '00'.
+004490     88  WS-OPER-NOT-FOUND               VALUE '23'.
+004500
+004600 01  WS-SWITCHES.
+004700     05  MAINT-DONE-SWITCH         PIC X(01)      VALUE 'N'.
+004800         88  MAINT-DONE-YES              VALUE 'Y'.
+004900 
+005000 01  WS-TODAY-DATE                PIC 9(08).
+005100 01  WS-NOW-TIME                  PIC 9(08).
+005200 
+005300 01  MAINT-ACCT-NO                PIC X(10).
+005400 01  MAINT-NEW-STATUS             PIC X(01).
+005450 01  MAINT-HOLD-EXPIRE-DATE       PIC 9(08).
+005500 01  MAINT-OPERATOR-ID            PIC X(08).
+005600 01  MAINT-CONFIRM                PIC X(01).
+005700 01  MAINT-OLD-STATUS             PIC X(01).
+005800 
+005900 SCREEN SECTION.
+006000 01  MAINT-ACCT-SCREEN.
+006100     05  BLANK SCREEN.
+006200     05  LINE 02 COL 10
+006210         VALUE 'PAYMAINT - ACCOUNT STATUS MAINTENANCE'.
+006300     05  LINE 04 COL 10
+006310         VALUE 'ACCOUNT NUMBER (OR END TO QUIT) . . .'.
+006400     05  LINE 04 COL 48 PIC X(10) USING MAINT-ACCT-NO.
+006500
+006600 01  MAINT-UPDATE-SCREEN.
+006700     05  BLANK SCREEN.
+006800     05  LINE 02 COL 10
+006810         VALUE 'PAYMAINT - ACCOUNT STATUS MAINTENANCE'.
+006900     05  LINE 04 COL 10
+006910         VALUE 'ACCOUNT NUMBER . . . . . . . . . . . .'.
+007000     05  LINE 04 COL 48 PIC X(10) FROM MAINT-ACCT-NO.
+007100     05  LINE 06 COL 10
+007110         VALUE 'CURRENT STATUS. . . . . . . . . . . .'.
+007200     05  LINE 06 COL 48 PIC X(01) FROM CUST-ACCT-STATUS.
+007300     05  LINE 08 COL 10
+007310         VALUE 'NEW STATUS (A/B/C/D/F/L). . . . . . .'.
+007400     05  LINE 08 COL 48 PIC X(01) USING MAINT-NEW-STATUS.
+007450     05  LINE 10 COL 10
+007460         VALUE 'HOLD EXPIRES IF STATUS F (YYYYMMDD,0=NONE)'.
+007470     05  LINE 10 COL 54 PIC 9(08) USING MAINT-HOLD-EXPIRE-DATE.
+007500     05  LINE 12 COL 10
+007510         VALUE 'OPERATOR ID . . . . . . . . . . . . .'.
+007600     05  LINE 12 COL 48 PIC X(08) USING MAINT-OPERATOR-ID.
+007700     05  LINE 14 COL 10
+007710         VALUE 'CONFIRM UPDATE (Y/N). . . . . . . . .'.
+007800     05  LINE 14 COL 48 PIC X(01) USING MAINT-CONFIRM.
+007900
+008000 PROCEDURE DIVISION.
+008100 
+008200*----------------------------------------------------------------*
+008300*  0000-MAINLINE                                                 *
+008400*----------------------------------------------------------------*
+008500 0000-MAINLINE.
+008600 
+008700     PERFORM 1000-INITIALIZE
+008800         THRU 1000-INITIALIZE-EXIT.
+008900 
+009000     PERFORM 2000-PROCESS-ACCOUNT
+009100         THRU 2000-PROCESS-ACCOUNT-EXIT
+009200         UNTIL MAINT-DONE-YES.
+009300 
+009400     PERFORM 9000-FINALIZE
+009500         THRU 9000-FINALIZE-EXIT.
+009600 
+009700     GOBACK.
+009800 
+009900*----------------------------------------------------------------*
+010000*  1000-INITIALIZE                                                *
+010100*----------------------------------------------------------------*
+010200 1000-INITIALIZE.
+010300
+010400     OPEN I-O ECIF-CUSTOMER-FILE.
+010450     OPEN INPUT OPER-AUTH-FILE.
+010500
+010600 1000-INITIALIZE-EXIT.
+010700     EXIT.
+010800 
+010900*----------------------------------------------------------------*
+011000*  2000-PROCESS-ACCOUNT                                           *
+011100*      PROMPT FOR AN ACCOUNT NUMBER, LOOK IT UP, AND IF THE       *
+011200*      OPERATOR CONFIRMS A NEW STATUS, REWRITE THE ECIF RECORD    *
+011300*      AND LOG THE CHANGE TO THE AUDIT TRAIL.                     *
+011400*----------------------------------------------------------------*
+011500 2000-PROCESS-ACCOUNT.
+011600 
+011700     MOVE SPACES TO MAINT-ACCT-NO.
+011800     DISPLAY MAINT-ACCT-SCREEN.
+011900     ACCEPT MAINT-ACCT-SCREEN.
+012000 
+012100     IF MAINT-ACCT-NO = 'END'
+012200         SET MAINT-DONE-YES TO TRUE
+012300         GO TO 2000-PROCESS-ACCOUNT-EXIT
+012400     END-IF.
+012500 
+012600     MOVE MAINT-ACCT-NO TO ECIF-ACCT-NO.
+012700     READ ECIF-CUSTOMER-FILE
+012800         INVALID KEY
+012900             DISPLAY 'ACCOUNT NOT ON FILE: ' MAINT-ACCT-NO
+013000             GO TO 2000-PROCESS-ACCOUNT-EXIT
+013100     END-READ.
+013200 
+013300     MOVE SPACES TO MAINT-NEW-STATUS MAINT-OPERATOR-ID
+013310                     MAINT-CONFIRM.
+013320     MOVE ZERO   TO MAINT-HOLD-EXPIRE-DATE.
+013400     DISPLAY MAINT-UPDATE-SCREEN.
+013500     ACCEPT MAINT-UPDATE-SCREEN.
+013600 
+013700     IF MAINT-CONFIRM NOT = 'Y'
+013800         DISPLAY 'UPDATE NOT CONFIRMED - NO CHANGE MADE'
+013900         GO TO 2000-PROCESS-ACCOUNT-EXIT
+014000     END-IF.
+014050
+014060     MOVE MAINT-OPERATOR-ID TO OPER-ID.
+014070     READ OPER-AUTH-FILE
+014080         INVALID KEY
+014085             DISPLAY 'OPERATOR NOT AUTHORIZED - NO CHANGE MADE'
+014090             GO TO 2000-PROCESS-ACCOUNT-EXIT
+014095     END-READ.
+014098
+014099     IF NOT OPER-STATUS-ACTIVE
+014100         DISPLAY 'OPERATOR REVOKED - NO CHANGE MADE'
+014105         GO TO 2000-PROCESS-ACCOUNT-EXIT
+014110     END-IF.
+014120
+014200     IF MAINT-NEW-STATUS NOT = 'A' AND NOT = 'B' AND NOT = 'C'
+014300     AND MAINT-NEW-STATUS NOT = 'D' AND NOT = 'F' AND NOT = 'L'
+014400         DISPLAY 'INVALID STATUS CODE - NO CHANGE MADE'
+014500         GO TO 2000-PROCESS-ACCOUNT-EXIT
+014600     END-IF.
+014620
+014640     IF MAINT-NEW-STATUS = 'F'
+014660         ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+014680         IF MAINT-HOLD-EXPIRE-DATE NOT = ZERO
+014700         AND MAINT-HOLD-EXPIRE-DATE NOT > WS-TODAY-DATE
+014720             DISPLAY 'HOLD EXPIRATION MUST BE A FUTURE DATE'
+014740             GO TO 2000-PROCESS-ACCOUNT-EXIT
+014760         END-IF
+014765     ELSE
+014770         MOVE ZERO TO MAINT-HOLD-EXPIRE-DATE
+014775     END-IF.
+014780
+014790     MOVE CUST-ACCT-STATUS TO MAINT-OLD-STATUS.
+014900     MOVE MAINT-NEW-STATUS TO CUST-ACCT-STATUS.
+014950     MOVE MAINT-HOLD-EXPIRE-DATE TO CUST-HOLD-EXPIRE-DATE.
+015000
+015100     REWRITE ECIF-CUSTOMER-RECORD
+015200         INVALID KEY
+015300             DISPLAY 'REWRITE FAILED FOR ACCOUNT: ' MAINT-ACCT-NO
+015400             GO TO 2000-PROCESS-ACCOUNT-EXIT
+015500     END-REWRITE.
+015600 
+015700     PERFORM 2100-WRITE-AUDIT-LOG
+015800         THRU 2100-WRITE-AUDIT-LOG-EXIT.
+015900 
+016000 2000-PROCESS-ACCOUNT-EXIT.
+016100     EXIT.
+016200 
+016300*----------------------------------------------------------------*
+016400*  2100-WRITE-AUDIT-LOG                                           *
+016500*----------------------------------------------------------------*
+016600 2100-WRITE-AUDIT-LOG.
+016700 
+016800     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+016900     ACCEPT WS-NOW-TIME   FROM TIME.
+017000 
+017100     MOVE SPACES             TO MLOG-RECORD.
+017200     MOVE MAINT-ACCT-NO      TO MLOG-ACCT-NO.
+017300     MOVE MAINT-OLD-STATUS   TO MLOG-OLD-STATUS.
+017400     MOVE MAINT-NEW-STATUS   TO MLOG-NEW-STATUS.
+017500     MOVE WS-TODAY-DATE      TO MLOG-CHANGE-DATE.
+017600     MOVE WS-NOW-TIME        TO MLOG-CHANGE-TIME.
+017700     MOVE MAINT-OPERATOR-ID  TO MLOG-OPERATOR-ID.
+017800 
+017900     OPEN EXTEND PAY-MAINT-LOG-FILE.
+018000     WRITE MLOG-RECORD.
+018100     CLOSE PAY-MAINT-LOG-FILE.
+018200 
+018300 2100-WRITE-AUDIT-LOG-EXIT.
+018400     EXIT.
+018500 
+018600*----------------------------------------------------------------*
+018700*  9000-FINALIZE                                                  *
+018800*----------------------------------------------------------------*
+018900 9000-FINALIZE.
+019000
+019100     CLOSE ECIF-CUSTOMER-FILE.
+019150     CLOSE OPER-AUTH-FILE.
+019200
+019300 9000-FINALIZE-EXIT.
+019400     EXIT.
