@@ -0,0 +1,398 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     PAYBAT01.
+000300 AUTHOR.         D MCALLISTER.
+000400 INSTALLATION.   CONSUMER CARD SERVICES - AUTHORIZATIONS.
+000500 DATE-WRITTEN.   2026-08-08.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800*  MODIFICATION HISTORY                                          *
+000900*----------------------------------------------------------------*
+001000*  2026-08-08  DM   INITIAL VERSION - BATCH DRIVER THAT READS THE *
+001100*                   DAILY TRANSACTION EXTRACT, CALLS PAYVAL01     *
+001200*                   ONCE PER TRANSACTION, AND PRODUCES AN         *
+001300*                   APPROVE/DECLINE SUMMARY REPORT.               *
+001400*  2026-08-08  DM   STOPPED PASSING THE EXTRACT'S ACCT-STATUS -    *
+001500*                   PAYVAL01 NOW LOOKS UP THE LIVE ECIF STATUS     *
+001600*                   ITSELF FROM THE ACCOUNT NUMBER.                *
+001700*  2026-08-08  DM   PASS TRAN-AMOUNT TO PAYVAL01 FOR THE NEW       *
+001800*                   VELOCITY CHECK AND BROKE OUT OVER-LIMIT, KYC,  *
+001900*                   AND ACCOUNT-NOT-FOUND DECLINES ON THE SUMMARY  *
+002000*                   REPORT.                                       *
+002100*  2026-08-08  DM   ADDED CHECKPOINT/RESTART SUPPORT.  THE RUN     *
+002200*                   WRITES ITS PROGRESS TO PAYCHKPT EVERY          *
+002300*                   WS-CHECKPOINT-INTERVAL TRANSACTIONS.  STARTING *
+002400*                   THE JOB WITH PARM='RESTART' SKIPS ANY          *
+002500*                   TRANSACTION ALREADY COVERED BY THE LAST        *
+002600*                   CHECKPOINT INSTEAD OF REPROCESSING IT.         *
+002700*----------------------------------------------------------------*
+002800 
+002900 ENVIRONMENT DIVISION.
+003000 
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT TRAN-FILE            ASSIGN TO PAYTRAN
+003400                                  ORGANIZATION IS LINE SEQUENTIAL.
+003500 
+003600     SELECT REPORT-FILE          ASSIGN TO PAYRPT
+003700                                  ORGANIZATION IS LINE SEQUENTIAL.
+003800 
+003900     SELECT PAY-CHECKPOINT-FILE  ASSIGN TO PAYCHKPT
+004000                                  ORGANIZATION IS LINE SEQUENTIAL.
+004100 
+004200 DATA DIVISION.
+004300 
+004400 FILE SECTION.
+004500 FD  TRAN-FILE
+004600     RECORDING MODE IS F.
+004700 COPY TRANREC.
+004800 
+004900 FD  REPORT-FILE
+005000     RECORDING MODE IS F.
+005100 01  RPT-LINE                    PIC X(80).
+005200 
+005300 FD  PAY-CHECKPOINT-FILE
+005400     RECORDING MODE IS F.
+005500 COPY PAYCHKPT.
+005600 
+005700 WORKING-STORAGE SECTION.
+005800 
+005900 01  WS-SWITCHES.
+006000     05  WS-EOF-SWITCH            PIC X(01)      VALUE 'N'.
+006100         88  WS-EOF-YES                  VALUE 'Y'.
+006200     05  WS-RESTART-SWITCH        PIC X(01)      VALUE 'N'.
+006300         88  WS-RESTART-YES              VALUE 'Y'.
+006400 
+006500 01  WS-RUN-DATE                 PIC 9(08).
+006600 01  WS-RUN-TIME                 PIC 9(08).
+006700 
+006800 01  WS-RESTART-PARM             PIC X(08).
+006900 01  WS-LAST-CHKPT-SEQ           PIC 9(08)      VALUE ZERO.
+007000 01  WS-CHECKPOINT-INTERVAL      PIC 9(05)      VALUE 01000.
+007100 01  WS-CHKPT-REMAINDER          PIC 9(05)      VALUE ZERO.
+007200 01  WS-CHKPT-QUOTIENT           PIC 9(07)      VALUE ZERO.
+007300 
+007400 01  WS-COUNTERS.
+007500     05  WS-TRAN-COUNT            PIC 9(07)      VALUE ZERO.
+007600     05  WS-SKIPPED-COUNT         PIC 9(07)      VALUE ZERO.
+007700     05  WS-APPROVE-COUNT         PIC 9(07)      VALUE ZERO.
+007800     05  WS-DECLINE-COUNT         PIC 9(07)      VALUE ZERO.
+007900     05  WS-BLOCKED-COUNT         PIC 9(07)      VALUE ZERO.
+008000     05  WS-CLOSED-COUNT          PIC 9(07)      VALUE ZERO.
+008100     05  WS-FRAUD-COUNT           PIC 9(07)      VALUE ZERO.
+008200     05  WS-DORMANT-COUNT         PIC 9(07)      VALUE ZERO.
+008300     05  WS-LOST-COUNT            PIC 9(07)      VALUE ZERO.
+008400     05  WS-OVER-LIMIT-COUNT      PIC 9(07)      VALUE ZERO.
+008500     05  WS-KYC-COUNT             PIC 9(07)      VALUE ZERO.
+008600     05  WS-NOACCT-COUNT          PIC 9(07)      VALUE ZERO.
+008700     05  WS-OTHER-DECLINE-COUNT   PIC 9(07)      VALUE ZERO.
+008800 
+008900 COPY AUTHRES.
+009000 
+009100 01  WS-RPT-COUNT-ED              PIC ZZZ,ZZ9.
+009200 
+009300 PROCEDURE DIVISION.
+009400 
+009500*----------------------------------------------------------------*
+009600*  0000-MAINLINE                                                 *
+009700*----------------------------------------------------------------*
+009800 0000-MAINLINE.
+009900 
+010000     PERFORM 1000-INITIALIZE
+010100         THRU 1000-INITIALIZE-EXIT.
+010200 
+010300     PERFORM 2000-PROCESS-TRAN
+010400         THRU 2000-PROCESS-TRAN-EXIT
+010500         UNTIL WS-EOF-YES.
+010600 
+010700     PERFORM 9000-FINALIZE
+010800         THRU 9000-FINALIZE-EXIT.
+010900 
+011000     GOBACK.
+011100 
+011200*----------------------------------------------------------------*
+011300*  1000-INITIALIZE                                                *
+011400*----------------------------------------------------------------*
+011500 1000-INITIALIZE.
+011600 
+011700     OPEN INPUT TRAN-FILE.
+011800     OPEN OUTPUT REPORT-FILE.
+011900 
+012000     ACCEPT WS-RUN-DATE  FROM DATE YYYYMMDD.
+012100     ACCEPT WS-RUN-TIME  FROM TIME.
+012200 
+012300     MOVE SPACES TO WS-RESTART-PARM.
+012400     ACCEPT WS-RESTART-PARM FROM COMMAND-LINE.
+012500     IF WS-RESTART-PARM = 'RESTART'
+012600         SET WS-RESTART-YES TO TRUE
+012700         PERFORM 1100-LOAD-CHECKPOINT
+012800             THRU 1100-LOAD-CHECKPOINT-EXIT
+012900     END-IF.
+013000 
+013100     MOVE SPACES TO RPT-LINE.
+013200     STRING 'PAYBAT01 - DAILY AUTHORIZATION BATCH RUN  DATE: '
+013300             WS-RUN-DATE DELIMITED BY SIZE
+013400         INTO RPT-LINE.
+013500     WRITE RPT-LINE.
+013600 
+013700     IF WS-RESTART-YES
+013800         MOVE SPACES TO RPT-LINE
+013900         STRING 'RESTARTED - LAST SEQ NO CHECKPOINTED: '
+014000                 WS-LAST-CHKPT-SEQ DELIMITED BY SIZE
+014100             INTO RPT-LINE
+014200         WRITE RPT-LINE
+014300     END-IF.
+014400 
+014500     MOVE ALL '-' TO RPT-LINE.
+014600     WRITE RPT-LINE.
+014700 
+014800     PERFORM 2100-READ-TRAN
+014900         THRU 2100-READ-TRAN-EXIT.
+015000 
+015100 1000-INITIALIZE-EXIT.
+015200     EXIT.
+015300 
+015400*----------------------------------------------------------------*
+015500*  1100-LOAD-CHECKPOINT                                           *
+015600*      ON A RESTART, PULL THE LAST SEQUENCE NUMBER CHECKPOINTED   *
+015700*      BY A PRIOR RUN OF THIS JOB SO IT CAN BE SKIPPED BELOW.     *
+015800*----------------------------------------------------------------*
+015900 1100-LOAD-CHECKPOINT.
+016000 
+016100     OPEN INPUT PAY-CHECKPOINT-FILE.
+016200 
+016300     READ PAY-CHECKPOINT-FILE
+016400         AT END
+016500             MOVE ZERO TO WS-LAST-CHKPT-SEQ
+016550             CLOSE PAY-CHECKPOINT-FILE
+016600             GO TO 1100-LOAD-CHECKPOINT-EXIT
+016700     END-READ.
+016800
+016900     MOVE CHKPT-LAST-SEQ-NO TO WS-LAST-CHKPT-SEQ.
+017000     CLOSE PAY-CHECKPOINT-FILE.
+017100 
+017200 1100-LOAD-CHECKPOINT-EXIT.
+017300     EXIT.
+017400 
+017500*----------------------------------------------------------------*
+017600*  2000-PROCESS-TRAN                                              *
+017700*      CALL PAYVAL01 FOR THE CURRENT TRANSACTION AND TALLY THE    *
+017800*      RESULT, CHECKPOINT AT THE SET INTERVAL, THEN READ THE      *
+017900*      NEXT TRANSACTION.  ON A RESTARTED RUN, TRANSACTIONS AT OR  *
+018000*      BELOW THE LAST CHECKPOINTED SEQUENCE NUMBER ARE SKIPPED.   *
+018100*----------------------------------------------------------------*
+018200 2000-PROCESS-TRAN.
+018300 
+018400     IF WS-RESTART-YES
+018500     AND TRAN-SEQ-NO NOT > WS-LAST-CHKPT-SEQ
+018600         ADD 1 TO WS-SKIPPED-COUNT
+018700         PERFORM 2100-READ-TRAN
+018800             THRU 2100-READ-TRAN-EXIT
+018900         GO TO 2000-PROCESS-TRAN-EXIT
+019000     END-IF.
+019100 
+019200     ADD 1 TO WS-TRAN-COUNT.
+019300 
+019400     CALL 'PAYVAL01' USING TRAN-ACCT-NO
+019500                            TRAN-AMOUNT
+019600                            TRAN-ID
+019650                            TRAN-SEQ-NO
+019700                            AUTH-RESULT-DETAIL.
+019800 
+019900     PERFORM 2200-TALLY-RESULT
+020000         THRU 2200-TALLY-RESULT-EXIT.
+020100 
+020200     PERFORM 2300-TAKE-CHECKPOINT
+020300         THRU 2300-TAKE-CHECKPOINT-EXIT.
+020400 
+020500     PERFORM 2100-READ-TRAN
+020600         THRU 2100-READ-TRAN-EXIT.
+020700 
+020800 2000-PROCESS-TRAN-EXIT.
+020900     EXIT.
+021000 
+021100*----------------------------------------------------------------*
+021200*  2100-READ-TRAN                                                 *
+021300*----------------------------------------------------------------*
+021400 2100-READ-TRAN.
+021500 
+021600     READ TRAN-FILE
+021700         AT END
+021800             SET WS-EOF-YES TO TRUE
+021900     END-READ.
+022000 
+022100 2100-READ-TRAN-EXIT.
+022200     EXIT.
+022300 
+022400*----------------------------------------------------------------*
+022500*  2200-TALLY-RESULT                                              *
+022600*----------------------------------------------------------------*
+022700 2200-TALLY-RESULT.
+022800 
+022900     IF AUTH-RESULT-APPROVED
+023000         ADD 1 TO WS-APPROVE-COUNT
+023100     ELSE
+023200         ADD 1 TO WS-DECLINE-COUNT
+023300         EVALUATE TRUE
+023400             WHEN AUTH-REASON-BLOCKED
+023500                 ADD 1 TO WS-BLOCKED-COUNT
+023600             WHEN AUTH-REASON-CLOSED
+023700                 ADD 1 TO WS-CLOSED-COUNT
+023800             WHEN AUTH-REASON-FRAUD-HOLD
+023900                 ADD 1 TO WS-FRAUD-COUNT
+024000             WHEN AUTH-REASON-DORMANT
+024100                 ADD 1 TO WS-DORMANT-COUNT
+024200             WHEN AUTH-REASON-LOST-STOLEN
+024300                 ADD 1 TO WS-LOST-COUNT
+024400             WHEN AUTH-REASON-OVER-LIMIT
+024500                 ADD 1 TO WS-OVER-LIMIT-COUNT
+024600             WHEN AUTH-REASON-KYC-REVIEW
+024700                 ADD 1 TO WS-KYC-COUNT
+024800             WHEN AUTH-REASON-ACCT-NOT-FOUND
+024900                 ADD 1 TO WS-NOACCT-COUNT
+025000             WHEN OTHER
+025100                 ADD 1 TO WS-OTHER-DECLINE-COUNT
+025200         END-EVALUATE
+025300     END-IF.
+025400 
+025500 2200-TALLY-RESULT-EXIT.
+025600     EXIT.
+025700 
+025800*----------------------------------------------------------------*
+025900*  2300-TAKE-CHECKPOINT                                           *
+026000*      EVERY WS-CHECKPOINT-INTERVAL TRANSACTIONS, REWRITE THE     *
+026100*      CHECKPOINT FILE WITH THE SEQUENCE NUMBER JUST PROCESSED.   *
+026200*----------------------------------------------------------------*
+026300 2300-TAKE-CHECKPOINT.
+026400 
+026500     DIVIDE WS-TRAN-COUNT BY WS-CHECKPOINT-INTERVAL
+026600         GIVING WS-CHKPT-QUOTIENT
+026700         REMAINDER WS-CHKPT-REMAINDER.
+026800 
+026900     IF WS-CHKPT-REMAINDER NOT = ZERO
+027000         GO TO 2300-TAKE-CHECKPOINT-EXIT
+027100     END-IF.
+027200 
+027300     MOVE TRAN-SEQ-NO   TO CHKPT-LAST-SEQ-NO.
+027400     MOVE WS-RUN-DATE    TO CHKPT-RUN-DATE.
+027500 
+027600     OPEN OUTPUT PAY-CHECKPOINT-FILE.
+027700     WRITE CHKPT-RECORD.
+027800     CLOSE PAY-CHECKPOINT-FILE.
+027900 
+028000 2300-TAKE-CHECKPOINT-EXIT.
+028100     EXIT.
+028200 
+028300*----------------------------------------------------------------*
+028400*  9000-FINALIZE                                                  *
+028500*      WRITE THE SUMMARY TOTALS, TAKE A FINAL CHECKPOINT, AND     *
+028600*      CLOSE THE FILES.                                           *
+028700*----------------------------------------------------------------*
+028800 9000-FINALIZE.
+028900 
+029000     IF WS-TRAN-COUNT > ZERO
+029100         MOVE TRAN-SEQ-NO TO CHKPT-LAST-SEQ-NO
+029200         MOVE WS-RUN-DATE TO CHKPT-RUN-DATE
+029300         OPEN OUTPUT PAY-CHECKPOINT-FILE
+029400         WRITE CHKPT-RECORD
+029500         CLOSE PAY-CHECKPOINT-FILE
+029600     END-IF.
+029700 
+029800     MOVE SPACES TO RPT-LINE.
+029900     WRITE RPT-LINE.
+030000 
+030100     MOVE WS-TRAN-COUNT TO WS-RPT-COUNT-ED.
+030200     STRING 'TRANSACTIONS READ . . . . . . . ' DELIMITED BY SIZE
+030300             WS-RPT-COUNT-ED DELIMITED BY SIZE
+030400         INTO RPT-LINE.
+030500     WRITE RPT-LINE.
+030600 
+030700     MOVE WS-SKIPPED-COUNT TO WS-RPT-COUNT-ED.
+030800     MOVE SPACES TO RPT-LINE.
+030900     STRING 'SKIPPED ON RESTART . . . . . . . ' DELIMITED BY SIZE
+031000             WS-RPT-COUNT-ED DELIMITED BY SIZE
+031100         INTO RPT-LINE.
+031200     WRITE RPT-LINE.
+031300 
+031400     MOVE WS-APPROVE-COUNT TO WS-RPT-COUNT-ED.
+031500     MOVE SPACES TO RPT-LINE.
+031600     STRING 'APPROVED . . . . . . . . . . . . ' DELIMITED BY SIZE
+031700             WS-RPT-COUNT-ED DELIMITED BY SIZE
+031800         INTO RPT-LINE.
+031900     WRITE RPT-LINE.
+032000 
+032100     MOVE WS-DECLINE-COUNT TO WS-RPT-COUNT-ED.
+032200     MOVE SPACES TO RPT-LINE.
+032300     STRING 'DECLINED . . . . . . . . . . . . ' DELIMITED BY SIZE
+032400             WS-RPT-COUNT-ED DELIMITED BY SIZE
+032500         INTO RPT-LINE.
+032600     WRITE RPT-LINE.
+032700 
+032800     MOVE WS-BLOCKED-COUNT TO WS-RPT-COUNT-ED.
+032900     MOVE SPACES TO RPT-LINE.
+033000     STRING '    DECLINE - BLOCKED (BLCK) . . ' DELIMITED BY SIZE
+033100             WS-RPT-COUNT-ED DELIMITED BY SIZE
+033200         INTO RPT-LINE.
+033300     WRITE RPT-LINE.
+033400 
+033500     MOVE WS-CLOSED-COUNT TO WS-RPT-COUNT-ED.
+033600     MOVE SPACES TO RPT-LINE.
+033700     STRING '    DECLINE - CLOSED (CLSD) . . ' DELIMITED BY SIZE
+033800             WS-RPT-COUNT-ED DELIMITED BY SIZE
+033900         INTO RPT-LINE.
+034000     WRITE RPT-LINE.
+034100 
+034200     MOVE WS-FRAUD-COUNT TO WS-RPT-COUNT-ED.
+034300     MOVE SPACES TO RPT-LINE.
+034400     STRING '    DECLINE - FRAUD HOLD (FRAD) ' DELIMITED BY SIZE
+034500             WS-RPT-COUNT-ED DELIMITED BY SIZE
+034600         INTO RPT-LINE.
+034700     WRITE RPT-LINE.
+034800 
+034900     MOVE WS-DORMANT-COUNT TO WS-RPT-COUNT-ED.
+035000     MOVE SPACES TO RPT-LINE.
+035100     STRING '    DECLINE - DORMANT (DRMT) . . ' DELIMITED BY SIZE
+035200             WS-RPT-COUNT-ED DELIMITED BY SIZE
+035300         INTO RPT-LINE.
+035400     WRITE RPT-LINE.
+035500 
+035600     MOVE WS-LOST-COUNT TO WS-RPT-COUNT-ED.
+035700     MOVE SPACES TO RPT-LINE.
+035800     STRING '    DECLINE - LOST/STOLEN (LOST) ' DELIMITED BY SIZE
+035900             WS-RPT-COUNT-ED DELIMITED BY SIZE
+036000         INTO RPT-LINE.
+036100     WRITE RPT-LINE.
+036200 
+036300     MOVE WS-OVER-LIMIT-COUNT TO WS-RPT-COUNT-ED.
+036400     MOVE SPACES TO RPT-LINE.
+036500     STRING '    DECLINE - OVER LIMIT (OLMT) ' DELIMITED BY SIZE
+036600             WS-RPT-COUNT-ED DELIMITED BY SIZE
+036700         INTO RPT-LINE.
+036800     WRITE RPT-LINE.
+036900 
+037000     MOVE WS-KYC-COUNT TO WS-RPT-COUNT-ED.
+037100     MOVE SPACES TO RPT-LINE.
+037200     STRING '    DECLINE - KYC REVIEW (KYC) . ' DELIMITED BY SIZE
+037300             WS-RPT-COUNT-ED DELIMITED BY SIZE
+037400         INTO RPT-LINE.
+037500     WRITE RPT-LINE.
+037600 
+037700     MOVE WS-NOACCT-COUNT TO WS-RPT-COUNT-ED.
+037800     MOVE SPACES TO RPT-LINE.
+037900     STRING '    DECLINE - ACCT NOT FOUND (NOAC) '
+038000             DELIMITED BY SIZE
+038100             WS-RPT-COUNT-ED DELIMITED BY SIZE
+038200         INTO RPT-LINE.
+038300     WRITE RPT-LINE.
+038400 
+038500     MOVE WS-OTHER-DECLINE-COUNT TO WS-RPT-COUNT-ED.
+038600     MOVE SPACES TO RPT-LINE.
+038700     STRING '    DECLINE - OTHER . . . . . . . ' DELIMITED BY SIZE
+038800             WS-RPT-COUNT-ED DELIMITED BY SIZE
+038900         INTO RPT-LINE.
+039000     WRITE RPT-LINE.
+039100 
+039200     CLOSE TRAN-FILE.
+039300     CLOSE REPORT-FILE.
+039400 
+039500 9000-FINALIZE-EXIT.
+039600     EXIT.
