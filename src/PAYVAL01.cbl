@@ -0,0 +1,357 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     PAYVAL01.
+000300 AUTHOR.         D MCALLISTER.
+000400 INSTALLATION.   CONSUMER CARD SERVICES - AUTHORIZATIONS.
+000500 DATE-WRITTEN.   2024-02-11.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800*  MODIFICATION HISTORY                                          *
+000900*----------------------------------------------------------------*
+001000*  2024-02-11  DM   INITIAL VERSION - SINGLE DECLINE CODE FOR     *
+001100*                   ANY BLOCKED ACCOUNT.                         *
+001200*  2026-08-08  DM   EXPANDED ACCT-STATUS CHECK TO RECOGNIZE THE   *
+001300*                   FULL SET OF ECIF DECLINE STATUSES (CLOSED,    *
+001400*                   FRAUD FREEZE, DORMANT, LOST/STOLEN) AND SET   *
+001500*                   A DISTINCT DECLINE REASON CODE FOR EACH SO    *
+001600*                   CALL-CENTER REPS DO NOT HAVE TO LOOK THE      *
+001700*                   ACCOUNT UP TO EXPLAIN A DECLINE.              *
+001800*  2026-08-08  DM   SWITCHED THE RESULT AND REASON CODE OVER TO   *
+001900*                   THE SHARED AUTHRES COPYBOOK AND ADDED A SHORT *
+002000*                   REASON DESCRIPTION SO DOWNSTREAM PROCESSES    *
+002100*                   (STATEMENT PRINT, DISPUTES) DO NOT HAVE TO    *
+002200*                   RE-DERIVE THE REASON THEMSELVES.              *
+002300*  2026-08-08  DM   ADDED ACCOUNT NUMBER AND TRANSACTION ID TO    *
+002400*                   THE CALLING INTERFACE AND NOW APPEND EVERY    *
+002500*                   DECISION TO THE DAILY AUTHORIZATION JOURNAL   *
+002600*                   (PAYJRNL) SO A DECLINE CAN BE RECONSTRUCTED   *
+002700*                   LATER FOR A DISPUTE OR CHARGEBACK.            *
+002800*  2026-08-08  DM   NO LONGER TRUST A BARE ACCT-STATUS PASSED BY  *
+002900*                   THE CALLER.  PAYVAL01 NOW READS THE LIVE      *
+003000*                   ECIF CUSTOMER RECORD (ECIFCUS) BY ACCOUNT     *
+003100*                   NUMBER AND BASES THE DECISION ON THE CURRENT  *
+003200*                   STATUS PLUS THE FRAUD HOLD AND KYC REVIEW     *
+003300*                   FLAGS, SO A STATUS CHANGE MADE SECONDS AGO IS *
+003400*                   REFLECTED IMMEDIATELY.                        *
+003500*  2026-08-08  DM   ADDED TRANSACTION AMOUNT TO THE CALLING       *
+003600*                   INTERFACE AND A VELOCITY CHECK AGAINST THE    *
+003700*                   PER-ACCOUNT DAILY LIMIT FILE (PAYLIM) AHEAD   *
+003800*                   OF THE STATUS CHECK, DECLINING OVER-LIMIT     *
+003900*                   TRANSACTIONS EVEN ON AN OTHERWISE GOOD        *
+004000*                   ACCOUNT.                                      *
+004050*  2026-08-08  DM   ACCT-STATUS MOVED TO THE SHARED CUSTSTAT       *
+004060*                   COPYBOOK.  A FRAUD/KYC HOLD NOW CLEARS ITSELF  *
+004070*                   ONCE CUST-HOLD-EXPIRE-DATE HAS PASSED INSTEAD  *
+004080*                   OF DECLINING FOREVER, AND A TRANSACTION THAT   *
+004085*                   WOULD OVERDRAW THE ACCOUNT IS APPROVED UP TO   *
+004090*                   THE CUSTOMER'S OVERDRAFT LIMIT AND ONLY        *
+004095*                   DECLINED (NSF) BEYOND IT.                      *
+004096*  2026-08-08  DM   RESET WS-ECIF-STATUS AT THE TOP OF EACH CALL SO  *
+004097*                   A DECLINE FROM THE VELOCITY CHECK (WHICH SKIPS   *
+004098*                   THE ECIF LOOKUP) NO LONGER JOURNALS THE PRIOR    *
+004099*                   TRANSACTION'S ACCOUNT STATUS.  ADDED AN EXPLICIT *
+004101*                   ACTIVE BRANCH, AND WHEN OTHER NOW DECLINES AN    *
+004102*                   UNRECOGNIZED STATUS CODE INSTEAD OF APPROVING.   *
+004103*  2026-08-08  DM   ADDED PAY-TRAN-SEQ-NO TO THE CALLING INTERFACE   *
+004104*                   AND TO PAYLIM (LIM-LAST-APPLIED-SEQ-NO) SO A     *
+004106*                   TRANSACTION REPLAYED BY A RESTARTED PAYBAT01 RUN *
+004107*                   IS NOT ADDED INTO THE DAILY TOTAL TWICE.         *
+004109*  2026-08-08  DM   A STATUS-'F' FREEZE PLACED THROUGH PAYMAINT NOW  *
+004110*                   AUTO-EXPIRES THE SAME WAY AN ECIF FRAUD HOLD     *
+004111*                   DOES, ONCE CUST-HOLD-EXPIRE-DATE HAS PASSED.     *
+004112*----------------------------------------------------------------*
+004200
+004300 ENVIRONMENT DIVISION.
+004400 
+004500 INPUT-OUTPUT SECTION.
+004600 FILE-CONTROL.
+004700     SELECT PAY-JOURNAL-FILE     ASSIGN TO PAYJRNL
+004800                                  ORGANIZATION IS LINE SEQUENTIAL.
+004900 
+005000     SELECT ECIF-CUSTOMER-FILE   ASSIGN TO ECIFCUS
+005100                                  ORGANIZATION IS INDEXED
+005200                                  ACCESS MODE IS RANDOM
+005300                                  RECORD KEY IS ECIF-ACCT-NO
+005400                                  FILE STATUS IS WS-ECIF-STATUS.
+005500 
+005600     SELECT PAY-LIMITS-FILE      ASSIGN TO PAYLIM
+005700                                  ORGANIZATION IS INDEXED
+005800                                  ACCESS MODE IS RANDOM
+005900                                  RECORD KEY IS LIM-ACCT-NO
+006000                                  FILE STATUS IS WS-LIM-STATUS.
+006100 
+006200 DATA DIVISION.
+006300 
+006400 FILE SECTION.
+006500 FD  PAY-JOURNAL-FILE
+006600     RECORDING MODE IS F.
+006700 COPY PAYJRNL.
+006800 
+006900 FD  ECIF-CUSTOMER-FILE.
+007000 COPY ECIFCUS.
+007100 
+007200 FD  PAY-LIMITS-FILE.
+007300 COPY PAYLIM.
+007400 
+007500 WORKING-STORAGE SECTION.
+007600 
+007700 01  WS-ECIF-STATUS          PIC X(02).
+007800     88  WS-ECIF-FOUND                    VALUE '00'.
+007900     88  WS-ECIF-NOT-FOUND                VALUE '23'.
+008000
+008100 01  WS-LIM-STATUS           PIC X(02).
+008200     88  WS-LIM-FOUND                     VALUE '00'.
+008300     88  WS-LIM-NOT-FOUND                 VALUE '23'.
+008400
+008500 01  WS-TODAY-DATE           PIC 9(08).
+008600
+008700 01  WS-WOULD-BE-AMT         PIC S9(07)V99.
+008800 01  WS-WOULD-BE-COUNT       PIC 9(03).
+008850 01  WS-PROJECTED-BALANCE    PIC S9(09)V99.
+008900 
+009000 LINKAGE SECTION.
+009100 01  PAY-ACCT-NO                 PIC X(10).
+009200 
+009300 01  PAY-TRAN-AMOUNT             PIC S9(07)V99.
+009400
+009500 01  PAY-TRAN-ID                 PIC X(12).
+009600
+009650 01  PAY-TRAN-SEQ-NO             PIC 9(08).
+009680
+009700 COPY AUTHRES.
+009800
+009900 PROCEDURE DIVISION USING PAY-ACCT-NO
+010000                          PAY-TRAN-AMOUNT
+010100                          PAY-TRAN-ID
+010150                          PAY-TRAN-SEQ-NO
+010200                          AUTH-RESULT-DETAIL.
+010300 
+010400*----------------------------------------------------------------*
+010500*  0000-MAINLINE                                                 *
+010600*----------------------------------------------------------------*
+010700 0000-MAINLINE.
+010800
+010850     MOVE SPACES     TO WS-ECIF-STATUS.
+010900     MOVE 'APPROVE ' TO AUTH-RESULT.
+011000     MOVE SPACES     TO AUTH-DECLINE-REASON-CD
+011100                         AUTH-DECLINE-REASON-DESC.
+011200
+011300     PERFORM 0500-CHECK-VELOCITY
+011400         THRU 0500-CHECK-VELOCITY-EXIT.
+011500 
+011600     IF NOT AUTH-RESULT-DECLINED
+011700         PERFORM 1000-EVALUATE-ACCOUNT
+011800             THRU 1000-EVALUATE-ACCOUNT-EXIT
+011900     END-IF.
+012000 
+012100     PERFORM 2000-WRITE-JOURNAL
+012200         THRU 2000-WRITE-JOURNAL-EXIT.
+012300 
+012400     GOBACK.
+012500 
+012600*----------------------------------------------------------------*
+012700*  0500-CHECK-VELOCITY                                            *
+012800*      CHECK THE TRANSACTION AMOUNT AND TODAY'S TRANSACTION       *
+012900*      COUNT AGAINST THE ACCOUNT'S DAILY LIMIT RECORD (PAYLIM)    *
+013000*      BEFORE THE STATUS CHECK IS EVEN ATTEMPTED.  AN ACCOUNT     *
+013100*      WITH NO LIMIT RECORD ON FILE IS NOT YET ENROLLED IN        *
+013150*      VELOCITY CHECKING AND FALLS THROUGH TO THE STATUS CHECK.   *
+013170*      A TRANSACTION WHOSE PAY-TRAN-SEQ-NO WAS ALREADY APPLIED TO *
+013180*      TODAY'S TOTAL (A RESTARTED PAYBAT01 RUN REPLAYING A        *
+013190*      TRANSACTION PROCESSED BEFORE ITS LAST CHECKPOINT) IS       *
+013200*      APPROVED WITHOUT BEING ADDED IN A SECOND TIME.             *
+013300*----------------------------------------------------------------*
+013400 0500-CHECK-VELOCITY.
+013500
+013600     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+013700
+013800     OPEN I-O PAY-LIMITS-FILE.
+013900     MOVE PAY-ACCT-NO TO LIM-ACCT-NO.
+014000     READ PAY-LIMITS-FILE.
+014100
+014200     IF WS-LIM-NOT-FOUND
+014300         CLOSE PAY-LIMITS-FILE
+014400         GO TO 0500-CHECK-VELOCITY-EXIT
+014500     END-IF.
+014600
+014700     IF LIM-CURRENT-DAY-DATE NOT EQUAL WS-TODAY-DATE
+014800         MOVE WS-TODAY-DATE TO LIM-CURRENT-DAY-DATE
+014900         MOVE ZERO          TO LIM-CURRENT-DAY-AMT
+015000         MOVE ZERO          TO LIM-CURRENT-DAY-COUNT
+015020         MOVE ZERO          TO LIM-LAST-APPLIED-SEQ-NO
+015100     END-IF.
+015120
+015140     IF LIM-LAST-APPLIED-SEQ-NO NOT = ZERO
+015150     AND PAY-TRAN-SEQ-NO NOT > LIM-LAST-APPLIED-SEQ-NO
+015160         MOVE 'APPROVE ' TO AUTH-RESULT
+015170         CLOSE PAY-LIMITS-FILE
+015180         GO TO 0500-CHECK-VELOCITY-EXIT
+015190     END-IF.
+015200
+015300     COMPUTE WS-WOULD-BE-AMT =
+015400             LIM-CURRENT-DAY-AMT + PAY-TRAN-AMOUNT.
+015500     COMPUTE WS-WOULD-BE-COUNT = LIM-CURRENT-DAY-COUNT + 1.
+015600
+015700     IF WS-WOULD-BE-AMT > LIM-DAILY-LIMIT-AMT
+015800             OR WS-WOULD-BE-COUNT > LIM-DAILY-COUNT-MAX
+015900         MOVE 'DECLINE ' TO AUTH-RESULT
+016000         MOVE 'OLMT'     TO AUTH-DECLINE-REASON-CD
+016100         MOVE 'DAILY AUTHORIZATION LIMIT EXCEEDED'
+016200                          TO AUTH-DECLINE-REASON-DESC
+016300         CLOSE PAY-LIMITS-FILE
+016400         GO TO 0500-CHECK-VELOCITY-EXIT
+016500     END-IF.
+016600
+016700     MOVE WS-WOULD-BE-AMT     TO LIM-CURRENT-DAY-AMT.
+016800     MOVE WS-WOULD-BE-COUNT   TO LIM-CURRENT-DAY-COUNT.
+016850     MOVE PAY-TRAN-SEQ-NO     TO LIM-LAST-APPLIED-SEQ-NO.
+016900     REWRITE LIM-RECORD.
+017000     CLOSE PAY-LIMITS-FILE.
+017100
+017200 0500-CHECK-VELOCITY-EXIT.
+017300     EXIT.
+017400 
+017500*----------------------------------------------------------------*
+017600*  1000-EVALUATE-ACCOUNT                                          *
+017700*      READ THE LIVE ECIF CUSTOMER RECORD FOR THE ACCOUNT AND     *
+017800*      DERIVE AUTH-RESULT, A DECLINE REASON CODE, AND A SHORT     *
+017900*      REASON DESCRIPTION FROM IT.                                *
+018000*----------------------------------------------------------------*
+018100 1000-EVALUATE-ACCOUNT.
+018200
+018300     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+018350
+018400     OPEN I-O ECIF-CUSTOMER-FILE.
+018450     MOVE PAY-ACCT-NO        TO ECIF-ACCT-NO.
+018500     READ ECIF-CUSTOMER-FILE.
+018550
+018600     IF WS-ECIF-NOT-FOUND
+018650         CLOSE ECIF-CUSTOMER-FILE
+018700         MOVE 'DECLINE ' TO AUTH-RESULT
+018750         MOVE 'NOAC'     TO AUTH-DECLINE-REASON-CD
+018800         MOVE 'ACCOUNT NOT FOUND ON ECIF'
+018850                          TO AUTH-DECLINE-REASON-DESC
+018900         GO TO 1000-EVALUATE-ACCOUNT-EXIT
+018950     END-IF.
+019000
+019050     IF (ECIF-HOLD-ACTIVE OR CUST-STATUS-FROZEN-FRAUD)
+019100     AND CUST-HOLD-EXPIRE-DATE > ZERO
+019150     AND CUST-HOLD-EXPIRE-DATE NOT > WS-TODAY-DATE
+019170         IF ECIF-HOLD-ACTIVE
+019180             MOVE 'N' TO ECIF-HOLD-FLAG
+019190         END-IF
+019210         IF CUST-STATUS-FROZEN-FRAUD
+019220             MOVE 'A' TO CUST-ACCT-STATUS
+019230         END-IF
+019250         MOVE ZERO TO CUST-HOLD-EXPIRE-DATE
+019300         REWRITE ECIF-CUSTOMER-RECORD
+019350     END-IF.
+019400
+019450     CLOSE ECIF-CUSTOMER-FILE.
+019500
+019600     EVALUATE TRUE
+019700         WHEN ECIF-HOLD-ACTIVE
+019800             MOVE 'DECLINE ' TO AUTH-RESULT
+019900             MOVE 'FRAD'     TO AUTH-DECLINE-REASON-CD
+020000             MOVE 'ACCOUNT FROZEN FOR SUSPECTED FRAUD'
+020100                              TO AUTH-DECLINE-REASON-DESC
+020200
+020300         WHEN ECIF-KYC-REVIEW-REQUIRED
+020400             MOVE 'DECLINE ' TO AUTH-RESULT
+020500             MOVE 'KYC '     TO AUTH-DECLINE-REASON-CD
+020600             MOVE 'ACCOUNT PENDING KYC REVIEW'
+020700                              TO AUTH-DECLINE-REASON-DESC
+020800
+020900         WHEN CUST-STATUS-BLOCKED
+021000             MOVE 'DECLINE ' TO AUTH-RESULT
+021100             MOVE 'BLCK'     TO AUTH-DECLINE-REASON-CD
+021200             MOVE 'ACCOUNT IS BLOCKED'
+021300                              TO AUTH-DECLINE-REASON-DESC
+021400
+021500         WHEN CUST-STATUS-CLOSED
+021600             MOVE 'DECLINE ' TO AUTH-RESULT
+021700             MOVE 'CLSD'     TO AUTH-DECLINE-REASON-CD
+021800             MOVE 'ACCOUNT IS CLOSED'
+021900                              TO AUTH-DECLINE-REASON-DESC
+022000
+022100         WHEN CUST-STATUS-FROZEN-FRAUD
+022200             MOVE 'DECLINE ' TO AUTH-RESULT
+022300             MOVE 'FRAD'     TO AUTH-DECLINE-REASON-CD
+022400             MOVE 'ACCOUNT FROZEN FOR SUSPECTED FRAUD'
+022500                              TO AUTH-DECLINE-REASON-DESC
+022600
+022700         WHEN CUST-STATUS-DORMANT
+022800             MOVE 'DECLINE ' TO AUTH-RESULT
+022900             MOVE 'DRMT'     TO AUTH-DECLINE-REASON-CD
+023000             MOVE 'ACCOUNT IS DORMANT'
+023100                              TO AUTH-DECLINE-REASON-DESC
+023200
+023300         WHEN CUST-STATUS-LOST-STOLEN
+023400             MOVE 'DECLINE ' TO AUTH-RESULT
+023500             MOVE 'LOST'     TO AUTH-DECLINE-REASON-CD
+023600             MOVE 'CARD REPORTED LOST OR STOLEN'
+023700                              TO AUTH-DECLINE-REASON-DESC
+023800
+023850         WHEN CUST-STATUS-ACTIVE
+023950             PERFORM 1500-CHECK-OVERDRAFT
+023960                 THRU 1500-CHECK-OVERDRAFT-EXIT
+023970
+023980         WHEN OTHER
+023990             MOVE 'DECLINE ' TO AUTH-RESULT
+024000             MOVE 'BADS'     TO AUTH-DECLINE-REASON-CD
+024020             MOVE 'UNRECOGNIZED STATUS CODE'
+024040                              TO AUTH-DECLINE-REASON-DESC
+024100     END-EVALUATE.
+024200
+024300 1000-EVALUATE-ACCOUNT-EXIT.
+024400     EXIT.
+024420
+024440*----------------------------------------------------------------*
+024460*  1500-CHECK-OVERDRAFT                                           *
+024470*      AN OTHERWISE GOOD ACCOUNT STILL DECLINES IF THE            *
+024480*      TRANSACTION WOULD DRIVE THE BALANCE FURTHER NEGATIVE THAN  *
+024490*      THE CUSTOMER'S OVERDRAFT LIMIT ALLOWS.                     *
+024500*----------------------------------------------------------------*
+024520 1500-CHECK-OVERDRAFT.
+024540
+024560     COMPUTE WS-PROJECTED-BALANCE =
+024580             ECIF-ACCT-BALANCE - PAY-TRAN-AMOUNT.
+024600
+024620     IF WS-PROJECTED-BALANCE < ZERO
+024640     AND (WS-PROJECTED-BALANCE * -1) > CUST-OVERDRAFT-LIMIT
+024660         MOVE 'DECLINE ' TO AUTH-RESULT
+024680         MOVE 'NSF '     TO AUTH-DECLINE-REASON-CD
+024700         MOVE 'OVERDRAFT LIMIT EXCEEDED'
+024720                          TO AUTH-DECLINE-REASON-DESC
+024740     ELSE
+024760         MOVE 'APPROVE ' TO AUTH-RESULT
+024780     END-IF.
+024800
+024820 1500-CHECK-OVERDRAFT-EXIT.
+024840     EXIT.
+024850 
+024860*----------------------------------------------------------------*
+024870*  2000-WRITE-JOURNAL                                            *
+024880*      APPEND ONE RECORD TO THE DAILY AUTHORIZATION JOURNAL      *
+024890*      CAPTURING WHAT WAS DECIDED AND WHEN.                      *
+024900*----------------------------------------------------------------*
+024910 2000-WRITE-JOURNAL.
+024920 
+024930     MOVE SPACES                 TO JRNL-RECORD.
+024940     MOVE PAY-ACCT-NO            TO JRNL-ACCT-NO.
+024950     MOVE PAY-TRAN-ID            TO JRNL-TRAN-ID.
+024960     IF WS-ECIF-FOUND
+024970         MOVE CUST-ACCT-STATUS   TO JRNL-ACCT-STATUS
+024980     ELSE
+024990         MOVE SPACES             TO JRNL-ACCT-STATUS
+025000     END-IF.
+025010     MOVE AUTH-RESULT            TO JRNL-AUTH-RESULT.
+025020     MOVE AUTH-DECLINE-REASON-CD TO JRNL-DECLINE-REASON-CD.
+025030     ACCEPT JRNL-TRAN-DATE       FROM DATE YYYYMMDD.
+025040     ACCEPT JRNL-TRAN-TIME       FROM TIME.
+025050 
+025060     OPEN EXTEND PAY-JOURNAL-FILE.
+025070     WRITE JRNL-RECORD.
+025080     CLOSE PAY-JOURNAL-FILE.
+025090 
+025100 2000-WRITE-JOURNAL-EXIT.
+025110     EXIT.
