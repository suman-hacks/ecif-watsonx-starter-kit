@@ -0,0 +1,419 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     PAYRECON.
+000300 AUTHOR.         D MCALLISTER.
+000400 INSTALLATION.   CONSUMER CARD SERVICES - AUTHORIZATIONS.
+000500 DATE-WRITTEN.   2026-08-08.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800*  MODIFICATION HISTORY                                          *
+000900*----------------------------------------------------------------*
+001000*  2026-08-08  DM   INITIAL VERSION - MATCHES THE SORTED DAILY    *
+001100*                   AUTHORIZATION JOURNAL AGAINST THE SORTED      *
+001200*                   POSTED SETTLEMENT EXTRACT BY ACCOUNT NUMBER   *
+001300*                   AND TRANSACTION ID, AND REPORTS TRANSACTIONS  *
+001400*                   DECLINED BUT STILL POSTED AND TRANSACTIONS    *
+001450*                   APPROVED BUT NEVER POSTED.                    *
+001460*  2026-08-08  DM   A RESTARTED PAYBAT01 RUN CAN RE-JOURNAL A      *
+001470*                   TRANSACTION THAT WAS ALREADY JOURNALED BEFORE  *
+001480*                   THE CHECKPOINT IT RESTARTED FROM, LEAVING TWO  *
+001490*                   SORTED JOURNAL RECORDS FOR THE SAME ACCOUNT/   *
+001495*                   TRANSACTION ID.  2100-READ-JRNL NOW DROPS ANY  *
+001497*                   REPEAT OF THE PRIOR KEY SO THE MATCH/MERGE     *
+001498*                   NEVER SEES A DUPLICATE.                        *
+001499*  2026-08-08  DM   THE DAILY JOURNAL IS NEVER ROTATED OR PURGED,  *
+001501*                   SO A PRIOR DAY'S ENTRIES ARE STILL ON THE      *
+001502*                   SORTED FILE THIS STEP READS.  2100-READ-JRNL   *
+001503*                   NOW SKIPS ANY RECORD WHOSE JRNL-TRAN-DATE IS   *
+001504*                   NOT TODAY'S WS-RUN-DATE, SO AN OLD TRANSACTION *
+001505*                   IS NOT RE-REPORTED AS UNPOSTED AGAINST TODAY'S *
+001506*                   SETTLEMENT EXTRACT EVERY TIME THIS RUNS.       *
+001600*----------------------------------------------------------------*
+001700 
+001800 ENVIRONMENT DIVISION.
+001900 
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT JRNL-FILE            ASSIGN TO PAYJSRT
+002300                                  ORGANIZATION IS LINE SEQUENTIAL.
+002400 
+002500     SELECT SETL-FILE            ASSIGN TO SETLDLY
+002600                                  ORGANIZATION IS LINE SEQUENTIAL.
+002700 
+002800     SELECT RECON-RPT-FILE       ASSIGN TO PAYRRPT
+002900                                  ORGANIZATION IS LINE SEQUENTIAL.
+003000 
+003100 DATA DIVISION.
+003200 
+003300 FILE SECTION.
+003400 FD  JRNL-FILE
+003500     RECORDING MODE IS F.
+003600 COPY PAYJRNL.
+003700 
+003800 FD  SETL-FILE
+003900     RECORDING MODE IS F.
+004000 COPY SETLREC.
+004100 
+004200 FD  RECON-RPT-FILE
+004300     RECORDING MODE IS F.
+004400 01  RPT-LINE                    PIC X(80).
+004500 
+004600 WORKING-STORAGE SECTION.
+004700 
+004800 01  WS-SWITCHES.
+004900     05  WS-JRNL-EOF-SWITCH        PIC X(01)      VALUE 'N'.
+005000         88  WS-JRNL-EOF-YES              VALUE 'Y'.
+005100     05  WS-SETL-EOF-SWITCH        PIC X(01)      VALUE 'N'.
+005200         88  WS-SETL-EOF-YES              VALUE 'Y'.
+005300 
+005400 01  WS-RUN-DATE                 PIC 9(08).
+005500
+005550 01  WS-JRNL-FIRST-READ-SWITCH   PIC X(01)      VALUE 'Y'.
+005560     88  WS-JRNL-FIRST-READ              VALUE 'Y'.
+005570
+005580 01  WS-PREV-JRNL-KEY.
+005590     05  WS-PREV-JRNL-ACCT-NO      PIC X(10).
+005592     05  WS-PREV-JRNL-TRAN-ID      PIC X(12).
+005594
+005596 01  WS-JRNL-CANDIDATE-SWITCH    PIC X(01)      VALUE 'N'.
+005598     88  WS-JRNL-CANDIDATE-FOUND        VALUE 'Y'.
+005599
+005600 01  WS-COUNTERS.
+005700     05  WS-JRNL-COUNT             PIC 9(07)      VALUE ZERO.
+005800     05  WS-SETL-COUNT             PIC 9(07)      VALUE ZERO.
+005900     05  WS-MATCHED-COUNT          PIC 9(07)      VALUE ZERO.
+006000     05  WS-DECLINE-POSTED-COUNT   PIC 9(07)      VALUE ZERO.
+006100     05  WS-APPROVE-UNPOSTED-COUNT PIC 9(07)      VALUE ZERO.
+006150     05  WS-DUP-JRNL-COUNT         PIC 9(07)      VALUE ZERO.
+006160     05  WS-OLD-JRNL-COUNT         PIC 9(07)      VALUE ZERO.
+006200     05  WS-SETL-UNMATCHED-COUNT   PIC 9(07)      VALUE ZERO.
+006300 
+006400 01  WS-RPT-COUNT-ED              PIC ZZZ,ZZ9.
+006500 
+006600 PROCEDURE DIVISION.
+006700 
+006800*----------------------------------------------------------------*
+006900*  0000-MAINLINE                                                 *
+007000*----------------------------------------------------------------*
+007100 0000-MAINLINE.
+007200 
+007300     PERFORM 1000-INITIALIZE
+007400         THRU 1000-INITIALIZE-EXIT.
+007500 
+007600     PERFORM 2000-MATCH-MERGE
+007700         THRU 2000-MATCH-MERGE-EXIT
+007800         UNTIL WS-JRNL-EOF-YES AND WS-SETL-EOF-YES.
+007900 
+008000     PERFORM 9000-FINALIZE
+008100         THRU 9000-FINALIZE-EXIT.
+008200 
+008300     GOBACK.
+008400 
+008500*----------------------------------------------------------------*
+008600*  1000-INITIALIZE                                                *
+008700*----------------------------------------------------------------*
+008800 1000-INITIALIZE.
+008900 
+009000     OPEN INPUT  JRNL-FILE.
+009100     OPEN INPUT  SETL-FILE.
+009200     OPEN OUTPUT RECON-RPT-FILE.
+009300 
+009400     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+009500 
+009600     MOVE SPACES TO RPT-LINE.
+009700     STRING 'PAYRECON - SETTLEMENT RECONCILIATION  DATE: '
+009800             WS-RUN-DATE DELIMITED BY SIZE
+009900         INTO RPT-LINE.
+010000     WRITE RPT-LINE.
+010100 
+010200     MOVE ALL '-' TO RPT-LINE.
+010300     WRITE RPT-LINE.
+010400 
+010500     PERFORM 2100-READ-JRNL
+010600         THRU 2100-READ-JRNL-EXIT.
+010700 
+010800     PERFORM 2200-READ-SETL
+010900         THRU 2200-READ-SETL-EXIT.
+011000 
+011100 1000-INITIALIZE-EXIT.
+011200     EXIT.
+011300 
+011400*----------------------------------------------------------------*
+011500*  2000-MATCH-MERGE                                               *
+011600*      CLASSIC SEQUENTIAL MATCH/MERGE ON ACCOUNT NUMBER PLUS      *
+011700*      TRANSACTION ID.  BOTH INPUTS MUST ARRIVE IN ASCENDING      *
+011800*      KEY SEQUENCE - THE JOURNAL IS SORTED INTO PAYJSRT BY A     *
+011900*      SORT STEP AHEAD OF THIS PROGRAM IN THE JCL.                *
+012000*----------------------------------------------------------------*
+012100 2000-MATCH-MERGE.
+012200 
+012300     EVALUATE TRUE
+012400         WHEN WS-JRNL-EOF-YES
+012500             PERFORM 2400-SETL-NOT-IN-JOURNAL
+012600                 THRU 2400-SETL-NOT-IN-JOURNAL-EXIT
+012700             PERFORM 2200-READ-SETL
+012800                 THRU 2200-READ-SETL-EXIT
+012900         WHEN WS-SETL-EOF-YES
+013000             PERFORM 2300-JRNL-NOT-POSTED
+013100                 THRU 2300-JRNL-NOT-POSTED-EXIT
+013200             PERFORM 2100-READ-JRNL
+013300                 THRU 2100-READ-JRNL-EXIT
+013400         WHEN JRNL-ACCT-NO = SETL-ACCT-NO
+013500         AND  JRNL-TRAN-ID = SETL-TRAN-ID
+013600             PERFORM 2500-MATCHED
+013700                 THRU 2500-MATCHED-EXIT
+013800             PERFORM 2100-READ-JRNL
+013900                 THRU 2100-READ-JRNL-EXIT
+014000             PERFORM 2200-READ-SETL
+014100                 THRU 2200-READ-SETL-EXIT
+014200         WHEN JRNL-ACCT-NO < SETL-ACCT-NO
+014300         OR  (JRNL-ACCT-NO = SETL-ACCT-NO
+014400         AND  JRNL-TRAN-ID < SETL-TRAN-ID)
+014500             PERFORM 2300-JRNL-NOT-POSTED
+014600                 THRU 2300-JRNL-NOT-POSTED-EXIT
+014700             PERFORM 2100-READ-JRNL
+014800                 THRU 2100-READ-JRNL-EXIT
+014900         WHEN OTHER
+015000             PERFORM 2400-SETL-NOT-IN-JOURNAL
+015100                 THRU 2400-SETL-NOT-IN-JOURNAL-EXIT
+015200             PERFORM 2200-READ-SETL
+015300                 THRU 2200-READ-SETL-EXIT
+015400     END-EVALUATE.
+015500 
+015600 2000-MATCH-MERGE-EXIT.
+015700     EXIT.
+015800 
+015900*----------------------------------------------------------------*
+016000*  2100-READ-JRNL                                                 *
+016050*      READ THE NEXT JOURNAL RECORD WORTH RECONCILING.  A RECORD  *
+016060*      FROM A PRIOR DAY'S RUN (THE JOURNAL IS NEVER PURGED) IS     *
+016070*      SKIPPED SO A PAST TRANSACTION IS NOT RE-REPORTED AGAINST    *
+016080*      TODAY'S SETTLEMENT EXTRACT, AND A RESTARTED BATCH RUN CAN   *
+016090*      RE-JOURNAL A TRANSACTION THAT WAS ALREADY JOURNALED BEFORE  *
+016095*      THE LAST CHECKPOINT, SO A RECORD WHOSE KEY REPEATS THE ONE  *
+016098*      JUST RETURNED IS SKIPPED TOO.                               *
+016100*----------------------------------------------------------------*
+016200 2100-READ-JRNL.
+016300
+016320     MOVE 'N' TO WS-JRNL-CANDIDATE-SWITCH.
+016340
+016360     PERFORM 2105-READ-JRNL-CANDIDATE
+016380         THRU 2105-READ-JRNL-CANDIDATE-EXIT
+016400         UNTIL WS-JRNL-EOF-YES
+016420         OR WS-JRNL-CANDIDATE-FOUND.
+016440
+016620     MOVE 'N' TO WS-JRNL-FIRST-READ-SWITCH.
+016640
+016660     IF NOT WS-JRNL-EOF-YES
+016680         MOVE JRNL-ACCT-NO TO WS-PREV-JRNL-ACCT-NO
+016700         MOVE JRNL-TRAN-ID TO WS-PREV-JRNL-TRAN-ID
+016720     END-IF.
+016740
+017200 2100-READ-JRNL-EXIT.
+017300     EXIT.
+017320
+017340*----------------------------------------------------------------*
+017345*  2105-READ-JRNL-CANDIDATE                                        *
+017346*      PHYSICALLY READ ONE RECORD AND JUDGE WHETHER IT IS USABLE.  *
+017347*----------------------------------------------------------------*
+017350 2105-READ-JRNL-CANDIDATE.
+017360
+017370     PERFORM 2110-READ-JRNL-PHYSICAL
+017380         THRU 2110-READ-JRNL-PHYSICAL-EXIT.
+017390
+017400     IF WS-JRNL-EOF-YES
+017410         GO TO 2105-READ-JRNL-CANDIDATE-EXIT
+017420     END-IF.
+017430
+017440     IF JRNL-TRAN-DATE NOT = WS-RUN-DATE
+017450         ADD 1 TO WS-OLD-JRNL-COUNT
+017460         GO TO 2105-READ-JRNL-CANDIDATE-EXIT
+017470     END-IF.
+017480
+017490     IF NOT WS-JRNL-FIRST-READ
+017500     AND JRNL-ACCT-NO = WS-PREV-JRNL-ACCT-NO
+017510     AND JRNL-TRAN-ID = WS-PREV-JRNL-TRAN-ID
+017520         ADD 1 TO WS-DUP-JRNL-COUNT
+017530         GO TO 2105-READ-JRNL-CANDIDATE-EXIT
+017540     END-IF.
+017550
+017560     SET WS-JRNL-CANDIDATE-FOUND TO TRUE.
+017570
+017580 2105-READ-JRNL-CANDIDATE-EXIT.
+017590     EXIT.
+017600
+017620*----------------------------------------------------------------*
+017630*  2110-READ-JRNL-PHYSICAL                                        *
+017640*----------------------------------------------------------------*
+017650 2110-READ-JRNL-PHYSICAL.
+017660
+017680     READ JRNL-FILE
+017690         AT END
+017700             SET WS-JRNL-EOF-YES TO TRUE
+017720             GO TO 2110-READ-JRNL-PHYSICAL-EXIT
+017740     END-READ.
+017750
+017760     ADD 1 TO WS-JRNL-COUNT.
+017770
+017780 2110-READ-JRNL-PHYSICAL-EXIT.
+017790     EXIT.
+017800
+017900*----------------------------------------------------------------*
+017920*  2200-READ-SETL                                                 *
+017940*----------------------------------------------------------------*
+017960 2200-READ-SETL.
+017980
+
+018000     READ SETL-FILE
+018100         AT END
+018200             SET WS-SETL-EOF-YES TO TRUE
+018300             GO TO 2200-READ-SETL-EXIT
+018400     END-READ.
+018500
+
+018600     ADD 1 TO WS-SETL-COUNT.
+018700
+
+018800 2200-READ-SETL-EXIT.
+018900     EXIT.
+019000 
+019100*----------------------------------------------------------------*
+019200*  2300-JRNL-NOT-POSTED                                           *
+019300*      A JOURNAL ENTRY WITH NO MATCHING SETTLEMENT RECORD IS      *
+019400*      ONLY AN EXCEPTION WHEN PAYVAL01 HAD APPROVED IT - A        *
+019500*      DECLINE IS EXPECTED TO NEVER SETTLE.                       *
+019600*----------------------------------------------------------------*
+019700 2300-JRNL-NOT-POSTED.
+019800 
+019900     IF NOT JRNL-RESULT-APPROVED
+020000         GO TO 2300-JRNL-NOT-POSTED-EXIT
+020100     END-IF.
+020200 
+020300     ADD 1 TO WS-APPROVE-UNPOSTED-COUNT.
+020400 
+020500     MOVE SPACES TO RPT-LINE.
+020600     STRING 'APPROVED BUT NOT POSTED - ACCT: ' JRNL-ACCT-NO
+020700             '  TRAN: ' JRNL-TRAN-ID
+020800         DELIMITED BY SIZE
+020900         INTO RPT-LINE.
+021000     WRITE RPT-LINE.
+021100 
+021200 2300-JRNL-NOT-POSTED-EXIT.
+021300     EXIT.
+021400 
+021500*----------------------------------------------------------------*
+021600*  2400-SETL-NOT-IN-JOURNAL                                       *
+021700*      A POSTED TRANSACTION WITH NO MATCHING JOURNAL ENTRY AT     *
+021800*      ALL IS ALWAYS AN EXCEPTION - IT WAS NEVER AUTHORIZED.      *
+021900*----------------------------------------------------------------*
+022000 2400-SETL-NOT-IN-JOURNAL.
+022100 
+022200     ADD 1 TO WS-SETL-UNMATCHED-COUNT.
+022300 
+022400     MOVE SPACES TO RPT-LINE.
+022500     STRING 'POSTED BUT NOT IN JOURNAL - ACCT: ' SETL-ACCT-NO
+022600             '  TRAN: ' SETL-TRAN-ID
+022700         DELIMITED BY SIZE
+022800         INTO RPT-LINE.
+022900     WRITE RPT-LINE.
+023000 
+023100 2400-SETL-NOT-IN-JOURNAL-EXIT.
+023200     EXIT.
+023300 
+023400*----------------------------------------------------------------*
+023500*  2500-MATCHED                                                   *
+023600*      A DECLINED ENTRY THAT STILL MATCHES A POSTED SETTLEMENT    *
+023700*      RECORD SETTLED WHEN IT SHOULD NOT HAVE BEEN ABLE TO.       *
+023800*----------------------------------------------------------------*
+023900 2500-MATCHED.
+024000 
+024100     IF JRNL-RESULT-DECLINED
+024200         ADD 1 TO WS-DECLINE-POSTED-COUNT
+024300         MOVE SPACES TO RPT-LINE
+024400         STRING 'DECLINED BUT POSTED - ACCT: ' JRNL-ACCT-NO
+024500                 '  TRAN: ' JRNL-TRAN-ID
+024600             DELIMITED BY SIZE
+024700             INTO RPT-LINE
+024800         WRITE RPT-LINE
+024900     ELSE
+025000         ADD 1 TO WS-MATCHED-COUNT
+025100     END-IF.
+025200 
+025300 2500-MATCHED-EXIT.
+025400     EXIT.
+025500 
+025600*----------------------------------------------------------------*
+025700*  9000-FINALIZE                                                  *
+025800*      WRITE THE SUMMARY TOTALS AND CLOSE THE FILES.              *
+025900*----------------------------------------------------------------*
+026000 9000-FINALIZE.
+026100 
+026200     MOVE SPACES TO RPT-LINE.
+026300     WRITE RPT-LINE.
+026400 
+026500     MOVE WS-JRNL-COUNT TO WS-RPT-COUNT-ED.
+026600     STRING 'JOURNAL ENTRIES READ . . . . . . ' DELIMITED BY SIZE
+026700             WS-RPT-COUNT-ED DELIMITED BY SIZE
+026800         INTO RPT-LINE.
+026900     WRITE RPT-LINE.
+027000 
+027100     MOVE WS-SETL-COUNT TO WS-RPT-COUNT-ED.
+027200     MOVE SPACES TO RPT-LINE.
+027300     STRING 'SETTLEMENT RECORDS READ . . . . . ' DELIMITED BY SIZE
+027400             WS-RPT-COUNT-ED DELIMITED BY SIZE
+027500         INTO RPT-LINE.
+027600     WRITE RPT-LINE.
+027700 
+027800     MOVE WS-MATCHED-COUNT TO WS-RPT-COUNT-ED.
+027900     MOVE SPACES TO RPT-LINE.
+028000     STRING 'CLEAN MATCHES (APPROVED AND POSTED) '
+028010             DELIMITED BY SIZE
+028100             WS-RPT-COUNT-ED DELIMITED BY SIZE
+028200         INTO RPT-LINE.
+028300     WRITE RPT-LINE.
+028400 
+028500     MOVE WS-DECLINE-POSTED-COUNT TO WS-RPT-COUNT-ED.
+028600     MOVE SPACES TO RPT-LINE.
+028700     STRING '    EXCEPTION - DECLINED BUT POSTED '
+028710             DELIMITED BY SIZE
+028800             WS-RPT-COUNT-ED DELIMITED BY SIZE
+028900         INTO RPT-LINE.
+029000     WRITE RPT-LINE.
+029100 
+029200     MOVE WS-APPROVE-UNPOSTED-COUNT TO WS-RPT-COUNT-ED.
+029300     MOVE SPACES TO RPT-LINE.
+029400     STRING '    EXCEPTION - APPROVED NOT POSTED '
+029410             DELIMITED BY SIZE
+029500             WS-RPT-COUNT-ED DELIMITED BY SIZE
+029600         INTO RPT-LINE.
+029700     WRITE RPT-LINE.
+029800 
+029900     MOVE WS-SETL-UNMATCHED-COUNT TO WS-RPT-COUNT-ED.
+030000     MOVE SPACES TO RPT-LINE.
+030100     STRING '    EXCEPTION - POSTED NOT IN JOURNAL '
+030200             DELIMITED BY SIZE
+030300             WS-RPT-COUNT-ED DELIMITED BY SIZE
+030400         INTO RPT-LINE.
+030500     WRITE RPT-LINE.
+030550
+030560     MOVE WS-DUP-JRNL-COUNT TO WS-RPT-COUNT-ED.
+030570     MOVE SPACES TO RPT-LINE.
+030580     STRING 'DUPLICATE JOURNAL ENTRIES DROPPED (RESTART) '
+030590             DELIMITED BY SIZE
+030592             WS-RPT-COUNT-ED DELIMITED BY SIZE
+030594         INTO RPT-LINE.
+030596     WRITE RPT-LINE.
+030597
+030598     MOVE WS-OLD-JRNL-COUNT TO WS-RPT-COUNT-ED.
+030599     MOVE SPACES TO RPT-LINE.
+030602     STRING 'PRIOR-DAY JOURNAL ENTRIES SKIPPED . '
+030603             DELIMITED BY SIZE
+030604             WS-RPT-COUNT-ED DELIMITED BY SIZE
+030606         INTO RPT-LINE.
+030608     WRITE RPT-LINE.
+030600
+030700     CLOSE JRNL-FILE.
+030800     CLOSE SETL-FILE.
+030900     CLOSE RECON-RPT-FILE.
+031000 
+031100 9000-FINALIZE-EXIT.
+031200     EXIT.
