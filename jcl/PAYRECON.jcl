@@ -0,0 +1,27 @@
+//PAYRCN1  JOB  (ACCTG),'SETTLEMENT RECON',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* PAYRECON - DAILY SETTLEMENT RECONCILIATION RUN                *
+//*                                                                *
+//* STEP010 SORTS THE DAY'S AUTHORIZATION JOURNAL (PAYJRNL) INTO   *
+//* ACCOUNT NUMBER / TRANSACTION ID SEQUENCE SO IT CAN BE MATCHED  *
+//* AGAINST THE SETTLEMENT EXTRACT (SETLDLY), WHICH ARRIVES FROM   *
+//* THE NETWORK ALREADY IN THAT SEQUENCE.  STEP020 RUNS PAYRECON   *
+//* TO COMPARE THE TWO AND REPORT ANY MISMATCHES (PAYRRPT).        *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SORT
+//SORTIN   DD   DSN=PROD.AUTH.JOURNAL.DAILY,DISP=SHR
+//SORTOUT  DD   DSN=&&PAYJSRT,DISP=(,PASS),
+//             SPACE=(CYL,(5,5),RLSE),
+//             UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+  SORT FIELDS=(1,10,CH,A,11,12,CH,A)
+/*
+//STEP020  EXEC PGM=PAYRECON
+//STEPLIB  DD   DSN=PROD.AUTH.LOADLIB,DISP=SHR
+//PAYJSRT  DD   DSN=&&PAYJSRT,DISP=(OLD,DELETE)
+//SETLDLY  DD   DSN=PROD.AUTH.SETTLEMENT.DAILY,DISP=SHR
+//PAYRRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//
