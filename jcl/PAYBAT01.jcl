@@ -0,0 +1,35 @@
+//PAYBAT1  JOB  (ACCTG),'AUTH BATCH RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* PAYBAT01 - DAILY AUTHORIZATION BATCH RUN                      *
+//*                                                                *
+//* READS THE DAILY TRANSACTION EXTRACT (PAYTRAN), CALLS PAYVAL01  *
+//* ONCE PER TRANSACTION, AND PRODUCES AN APPROVE/DECLINE SUMMARY   *
+//* REPORT (PAYRPT).  EACH PAYVAL01 DECISION IS ALSO APPENDED TO    *
+//* THE DAILY AUTHORIZATION JOURNAL (PAYJRNL).                     *
+//*                                                                *
+//* THE RUN CHECKPOINTS ITS PROGRESS TO PAYCHKPT.  IF THE STEP     *
+//* ABENDS PARTWAY THROUGH, RESUBMIT WITH PARM='RESTART' TO SKIP   *
+//* TRANSACTIONS ALREADY COVERED BY THE LAST CHECKPOINT RATHER     *
+//* THAN REPROCESSING THE FULL EXTRACT.                            *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PAYBAT01
+//*        TO RESTART AFTER AN ABEND, UNCOMMENT THE PARM BELOW:
+//*STEP010 EXEC PGM=PAYBAT01,PARM='RESTART'
+//STEPLIB  DD   DSN=PROD.AUTH.LOADLIB,DISP=SHR
+//PAYTRAN  DD   DSN=PROD.AUTH.TRANDLY.EXTRACT,DISP=SHR
+//ECIFCUS  DD   DSN=PROD.ECIF.CUSTMAST,DISP=SHR
+//PAYLIM   DD   DSN=PROD.AUTH.PAYLIM.DAILY,DISP=SHR
+//PAYJRNL  DD   DSN=PROD.AUTH.JOURNAL.DAILY,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE)
+//*        CHKPT HOLDS ONE RECORD, REWRITTEN WHOLESALE EACH TIME
+//*        PAYBAT01 CHECKPOINTS - DISP=OLD SO OPEN OUTPUT REPLACES
+//*        IT RATHER THAN APPENDING.  FIRST-EVER RUN MUST ALLOCATE
+//*        THE DATASET ONCE WITH DISP=(NEW,CATLG,CATLG).
+//PAYCHKPT DD   DSN=PROD.AUTH.PAYBAT01.CHKPT,
+//             DISP=(OLD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE)
+//PAYRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//
